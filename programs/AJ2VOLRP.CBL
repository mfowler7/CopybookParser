@@ -0,0 +1,306 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AJ2VOLRP.
+000300 AUTHOR.        D OKAFOR.
+000400 INSTALLATION.  CUSTOMER COMMUNICATIONS SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AJ2VOLRP - DELIVERY-CHANNEL VOLUME REPORT
+000900*
+001000*  READS THE AUX-JOURN-2 EXTRACT (AJ2OUT) AND TALLIES STATEMENT
+001100*  VOLUME BY DELIVERY CHANNEL - PRINT, GOOGLE DIGITAL MAILBOX,
+001200*  DOXO, OR EBILL - CROSS-TABBED BY BUSINESS/RESIDENTIAL
+001300*  INDICATOR (AJ2-BUS-RESI-IND) AND INSURANCE LINE OF BUSINESS
+001400*  (AJ2-INS-LOB), FOR POSTAGE AND VENDOR-FEE ALLOCATION.
+001500*
+001600*  THE CROSS-TAB IS ACCUMULATED IN A WORKING-STORAGE TABLE KEYED
+001700*  BY INS-LOB/BUS-RESI-IND - THE NUMBER OF DISTINCT COMBINATIONS
+001800*  IS SMALL AND STABLE, SO NO SORT STEP IS NEEDED.  A RECORD
+001900*  WHOSE COMBINATION IS NOT YET IN THE TABLE ADDS A NEW ENTRY;
+002000*  IF THE TABLE FILLS, THE RECORD'S COUNTS ARE FOLDED INTO THE
+002100*  "ALL OTHER" OVERFLOW ENTRY (THE LAST TABLE SLOT) SO THE TOTALS
+002200*  STILL TIE, AND THE RUN IS FLAGGED ON THE REPORT RATHER THAN
+002300*  SILENTLY LOSING VOLUME.
+002400*
+002500*  MODIFICATION HISTORY
+002600*  --------------------
+002700*  08/09/26  DRO  OSDC-3305  NEW PROGRAM - DELIVERY-CHANNEL
+002800*                            VOLUME REPORT.
+002900******************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.   IBM-Z15.
+003300 OBJECT-COMPUTER.   IBM-Z15.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT AJ2-IN        ASSIGN TO AJ2OUT
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-AJ2-IN-STATUS.
+003900     SELECT VOL-RPT       ASSIGN TO VOLRPT
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-VOL-RPT-STATUS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  AJ2-IN
+004500     RECORDING MODE IS F.
+004600 01  AJ2-IN-REC.
+004700     COPY AJ2REC.
+004800 FD  VOL-RPT.
+004900 01  VOL-RPT-LINE             PIC X(132).
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-FILE-STATUSES.
+005200     05 WS-AJ2-IN-STATUS      PIC X(2)  VALUE '00'.
+005300     05 WS-VOL-RPT-STATUS     PIC X(2)  VALUE '00'.
+005400 01  WS-SWITCHES.
+005500     05 WS-AJ2-EOF-SW         PIC X(1)  VALUE 'N'.
+005600         88 WS-AJ2-EOF                  VALUE 'Y'.
+005700     05 WS-ABEND-SW           PIC X(1)  VALUE 'N'.
+005800         88 WS-ABEND                    VALUE 'Y'.
+005900     05 WS-OVERFLOW-SW        PIC X(1)  VALUE 'N'.
+006000         88 WS-OVERFLOW                 VALUE 'Y'.
+006100 01  WS-COUNTERS              COMP.
+006200     05 WS-AJ2-READ-CT        PIC 9(9)  VALUE ZERO.
+006300     05 WS-VOL-ENTRY-CT       PIC 9(4)  VALUE ZERO.
+006400 01  WS-MAX-ENTRIES           PIC 9(4)  COMP VALUE 49.
+006500 01  WS-DERIVE-FIELDS.
+006600     05 WS-DERIVE-CHANNEL-CD  PIC X(1)  VALUE SPACE.
+006700 01  WS-VOL-TABLE.
+006800     05 WS-VOL-ENTRY          OCCURS 50 TIMES.
+007000         10 WS-VOL-INS-LOB    PIC X(4)  VALUE SPACES.
+007100         10 WS-VOL-BUS-RESI   PIC X(1)  VALUE SPACES.
+007200         10 WS-VOL-PRINT-CT   PIC 9(9)  COMP VALUE ZERO.
+007300         10 WS-VOL-GOOGLE-CT  PIC 9(9)  COMP VALUE ZERO.
+007400         10 WS-VOL-DOXO-CT    PIC 9(9)  COMP VALUE ZERO.
+007500         10 WS-VOL-EBILL-CT   PIC 9(9)  COMP VALUE ZERO.
+007600 01  WS-SEARCH-IDX            PIC 9(4)  COMP VALUE ZERO.
+007700 01  WS-FOUND-SW              PIC X(1)  VALUE 'N'.
+007800     88 WS-FOUND                        VALUE 'Y'.
+007900 01  WS-RPT-HEADING1.
+008000     05 FILLER                PIC X(42) VALUE
+008100         'AJ2VOLRP - DELIVERY-CHANNEL VOLUME REPORT'.
+008200 01  WS-RPT-HEADING2.
+008300     05 FILLER                PIC X(6)  VALUE 'LOB '.
+008400     05 FILLER                PIC X(6)  VALUE 'B/R '.
+008500     05 FILLER                PIC X(10) VALUE 'PRINT'.
+008600     05 FILLER                PIC X(10) VALUE 'GOOGLE'.
+008700     05 FILLER                PIC X(10) VALUE 'DOXO'.
+008800     05 FILLER                PIC X(10) VALUE 'EBILL'.
+008900     05 FILLER                PIC X(10) VALUE 'TOTAL'.
+009000 01  WS-RPT-DETAIL.
+009100     05 WS-RPT-INS-LOB        PIC X(4).
+009200     05 FILLER                PIC X(2)  VALUE SPACES.
+009300     05 WS-RPT-BUS-RESI       PIC X(4).
+009400     05 FILLER                PIC X(2)  VALUE SPACES.
+009500     05 WS-RPT-PRINT-CT       PIC ZZZ,ZZ9.
+009600     05 FILLER                PIC X(3)  VALUE SPACES.
+009700     05 WS-RPT-GOOGLE-CT      PIC ZZZ,ZZ9.
+009800     05 FILLER                PIC X(3)  VALUE SPACES.
+009900     05 WS-RPT-DOXO-CT        PIC ZZZ,ZZ9.
+010000     05 FILLER                PIC X(3)  VALUE SPACES.
+010100     05 WS-RPT-EBILL-CT       PIC ZZZ,ZZ9.
+010200     05 FILLER                PIC X(3)  VALUE SPACES.
+010300     05 WS-RPT-ROW-TOTAL      PIC ZZZ,ZZ9.
+010400 01  WS-RPT-TOTALS.
+010500     05 FILLER                PIC X(12) VALUE 'GRAND TOTAL '.
+010600     05 FILLER                PIC X(4)  VALUE SPACES.
+010700     05 WS-RPT-TOT-PRINT      PIC ZZZ,ZZ9.
+010800     05 FILLER                PIC X(3)  VALUE SPACES.
+010900     05 WS-RPT-TOT-GOOGLE     PIC ZZZ,ZZ9.
+011000     05 FILLER                PIC X(3)  VALUE SPACES.
+011100     05 WS-RPT-TOT-DOXO       PIC ZZZ,ZZ9.
+011200     05 FILLER                PIC X(3)  VALUE SPACES.
+011300     05 WS-RPT-TOT-EBILL      PIC ZZZ,ZZ9.
+011400     05 FILLER                PIC X(3)  VALUE SPACES.
+011500     05 WS-RPT-TOT-ALL        PIC ZZZ,ZZ9.
+011600 01  WS-OVERFLOW-MSG          PIC X(70) VALUE
+011700     'AJ2VOLRP - VOLUME TABLE FULL, EXCESS COMBINATIONS FOLDED '.
+011800 01  WS-ROW-TOTAL             PIC 9(9)  COMP VALUE ZERO.
+011810 01  WS-GRAND-TOTALS          COMP.
+011820     05 WS-RPT-TOT-PRINT-N    PIC 9(9)  VALUE ZERO.
+011830     05 WS-RPT-TOT-GOOGLE-N   PIC 9(9)  VALUE ZERO.
+011840     05 WS-RPT-TOT-DOXO-N     PIC 9(9)  VALUE ZERO.
+011850     05 WS-RPT-TOT-EBILL-N    PIC 9(9)  VALUE ZERO.
+011860 01  WS-RPT-TOT-ALL-N         PIC 9(9)  COMP VALUE ZERO.
+011900 PROCEDURE DIVISION.
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE
+012200         THRU 1000-INITIALIZE-EXIT.
+012300     PERFORM 2000-PROCESS-RECORDS
+012400         THRU 2000-PROCESS-RECORDS-EXIT
+012500         UNTIL WS-AJ2-EOF OR WS-ABEND.
+012600     PERFORM 8000-TERMINATE
+012700         THRU 8000-TERMINATE-EXIT.
+012800     GO TO 9999-EXIT.
+012900 1000-INITIALIZE.
+013000     OPEN INPUT  AJ2-IN
+013100          OUTPUT VOL-RPT.
+013200     IF WS-AJ2-IN-STATUS NOT = '00'
+013300         DISPLAY 'AJ2VOLRP - AJ2OUT OPEN FAILED, STATUS '
+013400             WS-AJ2-IN-STATUS
+013500         SET WS-ABEND TO TRUE
+013600         GO TO 1000-INITIALIZE-EXIT
+013700     END-IF.
+013710     IF WS-VOL-RPT-STATUS NOT = '00'
+013720         DISPLAY 'AJ2VOLRP - VOLRPT OPEN FAILED, STATUS '
+013730             WS-VOL-RPT-STATUS
+013740         SET WS-ABEND TO TRUE
+013750         GO TO 1000-INITIALIZE-EXIT
+013760     END-IF.
+013800     MOVE 'ALL OTHER' TO WS-VOL-INS-LOB(50).
+013900     MOVE '*'         TO WS-VOL-BUS-RESI(50).
+014000     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+014100 1000-INITIALIZE-EXIT.
+014200     EXIT.
+014300 2000-PROCESS-RECORDS.
+014400     PERFORM 3000-DERIVE-CHANNEL-CD
+014500         THRU 3000-DERIVE-CHANNEL-CD-EXIT.
+014600     PERFORM 4000-FIND-OR-ADD-ENTRY
+014700         THRU 4000-FIND-OR-ADD-ENTRY-EXIT.
+014800     EVALUATE WS-DERIVE-CHANNEL-CD
+014900         WHEN 'G'
+015000             ADD 1 TO WS-VOL-GOOGLE-CT(WS-SEARCH-IDX)
+015100         WHEN 'D'
+015200             ADD 1 TO WS-VOL-DOXO-CT(WS-SEARCH-IDX)
+015300         WHEN 'E'
+015400             ADD 1 TO WS-VOL-EBILL-CT(WS-SEARCH-IDX)
+015500         WHEN OTHER
+015600             ADD 1 TO WS-VOL-PRINT-CT(WS-SEARCH-IDX)
+015700     END-EVALUATE.
+015800     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+015900 2000-PROCESS-RECORDS-EXIT.
+016000     EXIT.
+016100 3000-DERIVE-CHANNEL-CD.
+016200     IF AJ2-GOOGLE-FLAG OF AJ2-IN-REC NOT = SPACE
+016300         MOVE 'G' TO WS-DERIVE-CHANNEL-CD
+016400         GO TO 3000-DERIVE-CHANNEL-CD-EXIT
+016500     END-IF.
+016600     IF AJ2-DOXO-FLAG OF AJ2-IN-REC NOT = SPACE
+016700         MOVE 'D' TO WS-DERIVE-CHANNEL-CD
+016800         GO TO 3000-DERIVE-CHANNEL-CD-EXIT
+016900     END-IF.
+017000     IF AJ2-EBILL-INDICATOR OF AJ2-IN-REC NOT = SPACE
+017100         MOVE 'E' TO WS-DERIVE-CHANNEL-CD
+017200         GO TO 3000-DERIVE-CHANNEL-CD-EXIT
+017300     END-IF.
+017400     MOVE 'P' TO WS-DERIVE-CHANNEL-CD.
+017500 3000-DERIVE-CHANNEL-CD-EXIT.
+017600     EXIT.
+017700 4000-FIND-OR-ADD-ENTRY.
+017800     MOVE 'N' TO WS-FOUND-SW.
+017900     MOVE ZERO TO WS-SEARCH-IDX.
+018000     PERFORM 4100-SEARCH-ENTRY
+018100         THRU 4100-SEARCH-ENTRY-EXIT
+018200         VARYING WS-SEARCH-IDX FROM 1 BY 1
+018300         UNTIL WS-SEARCH-IDX > WS-VOL-ENTRY-CT
+018400            OR WS-FOUND.
+018500     IF WS-FOUND
+018550         SUBTRACT 1 FROM WS-SEARCH-IDX
+018600         GO TO 4000-FIND-OR-ADD-ENTRY-EXIT
+018700     END-IF.
+018800     IF WS-VOL-ENTRY-CT >= WS-MAX-ENTRIES
+018900         SET WS-OVERFLOW TO TRUE
+019000         MOVE 50 TO WS-SEARCH-IDX
+019100         GO TO 4000-FIND-OR-ADD-ENTRY-EXIT
+019200     END-IF.
+019300     ADD 1 TO WS-VOL-ENTRY-CT.
+019400     MOVE WS-VOL-ENTRY-CT TO WS-SEARCH-IDX.
+019500     MOVE AJ2-INS-LOB OF AJ2-IN-REC
+019550         TO WS-VOL-INS-LOB(WS-SEARCH-IDX).
+019600     MOVE AJ2-BUS-RESI-IND OF AJ2-IN-REC
+019700         TO WS-VOL-BUS-RESI(WS-SEARCH-IDX).
+019800 4000-FIND-OR-ADD-ENTRY-EXIT.
+019900     EXIT.
+020000 4100-SEARCH-ENTRY.
+020100     IF WS-VOL-INS-LOB(WS-SEARCH-IDX) =
+020200             AJ2-INS-LOB OF AJ2-IN-REC
+020300         AND WS-VOL-BUS-RESI(WS-SEARCH-IDX) =
+020400             AJ2-BUS-RESI-IND OF AJ2-IN-REC
+020500         SET WS-FOUND TO TRUE
+020600     END-IF.
+020700 4100-SEARCH-ENTRY-EXIT.
+020800     EXIT.
+020900 5000-READ-AJ2.
+021000     READ AJ2-IN INTO AJ2-IN-REC
+021100         AT END
+021200             SET WS-AJ2-EOF TO TRUE
+021300             GO TO 5000-READ-AJ2-EXIT
+021400     END-READ.
+021500     ADD 1 TO WS-AJ2-READ-CT.
+021600 5000-READ-AJ2-EXIT.
+021700     EXIT.
+021800 8000-TERMINATE.
+021900     IF WS-ABEND
+022000         GO TO 8000-TERMINATE-EXIT
+022100     END-IF.
+022200     WRITE VOL-RPT-LINE FROM WS-RPT-HEADING1.
+022300     MOVE SPACES TO VOL-RPT-LINE.
+022400     WRITE VOL-RPT-LINE FROM WS-RPT-HEADING2.
+022500     IF WS-OVERFLOW
+022600         MOVE SPACES TO VOL-RPT-LINE
+022700         WRITE VOL-RPT-LINE FROM WS-OVERFLOW-MSG
+022800     END-IF.
+022900     PERFORM 8100-PRINT-ENTRY
+023000         THRU 8100-PRINT-ENTRY-EXIT
+023100         VARYING WS-SEARCH-IDX FROM 1 BY 1
+023200         UNTIL WS-SEARCH-IDX > WS-VOL-ENTRY-CT.
+023300     IF WS-OVERFLOW
+023400         MOVE 50 TO WS-SEARCH-IDX
+023500         PERFORM 8100-PRINT-ENTRY
+023600             THRU 8100-PRINT-ENTRY-EXIT
+023700     END-IF.
+023800     PERFORM 8200-ACCUM-GRAND-TOTAL
+023900         THRU 8200-ACCUM-GRAND-TOTAL-EXIT
+024000         VARYING WS-SEARCH-IDX FROM 1 BY 1
+024100         UNTIL WS-SEARCH-IDX > WS-VOL-ENTRY-CT.
+024200     IF WS-OVERFLOW
+024300         MOVE 50 TO WS-SEARCH-IDX
+024400         PERFORM 8200-ACCUM-GRAND-TOTAL
+024500             THRU 8200-ACCUM-GRAND-TOTAL-EXIT
+024600     END-IF.
+024650     COMPUTE WS-RPT-TOT-ALL-N =
+024660         WS-RPT-TOT-PRINT-N + WS-RPT-TOT-GOOGLE-N
+024670         + WS-RPT-TOT-DOXO-N + WS-RPT-TOT-EBILL-N.
+024700     MOVE WS-RPT-TOT-PRINT-N  TO WS-RPT-TOT-PRINT.
+024800     MOVE WS-RPT-TOT-GOOGLE-N TO WS-RPT-TOT-GOOGLE.
+024900     MOVE WS-RPT-TOT-DOXO-N   TO WS-RPT-TOT-DOXO.
+025000     MOVE WS-RPT-TOT-EBILL-N  TO WS-RPT-TOT-EBILL.
+025100     MOVE WS-RPT-TOT-ALL-N    TO WS-RPT-TOT-ALL.
+025200     MOVE SPACES TO VOL-RPT-LINE.
+025300     WRITE VOL-RPT-LINE FROM WS-RPT-TOTALS.
+025400     CLOSE AJ2-IN VOL-RPT.
+025500     DISPLAY 'AJ2VOLRP - RECORDS READ   : ' WS-AJ2-READ-CT.
+025600     DISPLAY 'AJ2VOLRP - LOB/BR ENTRIES : ' WS-VOL-ENTRY-CT.
+025700 8000-TERMINATE-EXIT.
+025800     EXIT.
+025900 8100-PRINT-ENTRY.
+026000     MOVE SPACES TO WS-RPT-DETAIL.
+026100     MOVE WS-VOL-INS-LOB(WS-SEARCH-IDX)  TO WS-RPT-INS-LOB.
+026200     MOVE WS-VOL-BUS-RESI(WS-SEARCH-IDX) TO WS-RPT-BUS-RESI.
+026300     MOVE WS-VOL-PRINT-CT(WS-SEARCH-IDX)  TO WS-RPT-PRINT-CT.
+026400     MOVE WS-VOL-GOOGLE-CT(WS-SEARCH-IDX) TO WS-RPT-GOOGLE-CT.
+026500     MOVE WS-VOL-DOXO-CT(WS-SEARCH-IDX)   TO WS-RPT-DOXO-CT.
+026600     MOVE WS-VOL-EBILL-CT(WS-SEARCH-IDX)  TO WS-RPT-EBILL-CT.
+026700     COMPUTE WS-ROW-TOTAL =
+026800         WS-VOL-PRINT-CT(WS-SEARCH-IDX)
+026900         + WS-VOL-GOOGLE-CT(WS-SEARCH-IDX)
+027000         + WS-VOL-DOXO-CT(WS-SEARCH-IDX)
+027100         + WS-VOL-EBILL-CT(WS-SEARCH-IDX).
+027200     MOVE WS-ROW-TOTAL TO WS-RPT-ROW-TOTAL.
+027300     MOVE SPACES TO VOL-RPT-LINE.
+027400     WRITE VOL-RPT-LINE FROM WS-RPT-DETAIL.
+027500 8100-PRINT-ENTRY-EXIT.
+027600     EXIT.
+027700 8200-ACCUM-GRAND-TOTAL.
+027800     ADD WS-VOL-PRINT-CT(WS-SEARCH-IDX)  TO WS-RPT-TOT-PRINT-N.
+027900     ADD WS-VOL-GOOGLE-CT(WS-SEARCH-IDX) TO WS-RPT-TOT-GOOGLE-N.
+028000     ADD WS-VOL-DOXO-CT(WS-SEARCH-IDX)   TO WS-RPT-TOT-DOXO-N.
+028100     ADD WS-VOL-EBILL-CT(WS-SEARCH-IDX)  TO WS-RPT-TOT-EBILL-N.
+028200 8200-ACCUM-GRAND-TOTAL-EXIT.
+028300     EXIT.
+028400 9999-EXIT.
+028500     IF WS-ABEND
+028600         MOVE 16 TO RETURN-CODE
+028700     ELSE
+028800         MOVE 0 TO RETURN-CODE
+028900     END-IF.
+029000     STOP RUN.
