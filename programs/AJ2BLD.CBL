@@ -0,0 +1,247 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AJ2BLD.
+000300 AUTHOR.        D OKAFOR.
+000400 INSTALLATION.  CUSTOMER COMMUNICATIONS SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AJ2BLD - BUILDS THE AUX-JOURN-2 EXTRACT (AJ2OUT) FROM THE
+000900*  UPSTREAM BILLING-SIDE SOURCE FEED (AJ2SRC), WITH
+001000*  CHECKPOINT/RESTART SUPPORT.
+001100*
+001200*  A CHECKPOINT RECORD - KEYED ON THE LAST ACCT-NUM/STMT-ID
+001300*  WRITTEN CLEAN TO AJ2OUT - IS WRITTEN TO THE CHECKPOINT FILE
+001400*  (CKPTFIL) EVERY WS-CKPT-INTERVAL ACCOUNTS.  WS-CKPT-INTERVAL
+001500*  AND THE RESTART INDICATOR ARE SUPPLIED ON THE PARM-IN
+001600*  CONTROL RECORD (ONE LINE, SEE 1000-INITIALIZE).
+001700*
+001800*  ON A RESTART RUN (PARM-RESTART-IND = 'Y') AJ2BLD RE-READS
+001900*  AJ2SRC FROM THE TOP BUT DISCARDS EVERY RECORD UP TO AND
+002000*  INCLUDING THE LAST CHECKPOINTED KEY WITHOUT REWRITING IT
+002100*  (THOSE ACCOUNTS ALREADY WROTE CLEAN ON THE PRIOR RUN), THEN
+002200*  RESUMES NORMAL PROCESSING - APPENDING TO THE AJ2OUT AND
+002300*  CKPTFIL DATASETS FROM THE PRIOR RUN RATHER THAN STARTING
+002400*  THEM OVER.  THE OPERATOR SUPPLIES THE SAME AJ2OUT/CKPTFIL
+002500*  DATASETS AND SETS RESTART-IND TO 'Y' ON THE RERUN JCL.
+002600*
+002700*  MODIFICATION HISTORY
+002800*  --------------------
+002900*  08/09/26  DRO  OSDC-3302  NEW PROGRAM - CHECKPOINT/RESTART
+003000*                            SUPPORT FOR THE AJ2 BUILD JOB.
+003100******************************************************************
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 SOURCE-COMPUTER.   IBM-Z15.
+003500 OBJECT-COMPUTER.   IBM-Z15.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT PARM-IN       ASSIGN TO AJ2PARM
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-PARM-STATUS.
+004100     SELECT AJ2-SRC       ASSIGN TO AJ2SRC
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS IS WS-SRC-STATUS.
+004400     SELECT AJ2-OUT       ASSIGN TO AJ2OUT
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS WS-OUT-STATUS.
+004700     SELECT CKPT-FILE     ASSIGN TO CKPTFIL
+004800         ORGANIZATION IS SEQUENTIAL
+004900         FILE STATUS IS WS-CKPT-STATUS.
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  PARM-IN.
+005300 01  PARM-IN-REC              PIC X(40).
+005400 FD  AJ2-SRC
+005500     RECORDING MODE IS F.
+005600 01  AJ2-SRC-REC.
+005700     COPY AJ2REC.
+005800 FD  AJ2-OUT
+005900     RECORDING MODE IS F.
+006000 01  AJ2-OUT-REC.
+006100     COPY AJ2REC.
+006200 FD  CKPT-FILE
+006300     RECORDING MODE IS F.
+006400 01  CKPT-FILE-REC.
+006500     COPY CKPTREC.
+006600 WORKING-STORAGE SECTION.
+006700 01  WS-FILE-STATUSES.
+006800     05 WS-PARM-STATUS        PIC X(2)  VALUE '00'.
+006900     05 WS-SRC-STATUS         PIC X(2)  VALUE '00'.
+007000     05 WS-OUT-STATUS         PIC X(2)  VALUE '00'.
+007100     05 WS-CKPT-STATUS        PIC X(2)  VALUE '00'.
+007200 01  WS-PARM-FIELDS.
+007300     05 WS-RESTART-IND        PIC X(1)  VALUE 'N'.
+007400         88 WS-IS-RESTART               VALUE 'Y'.
+007500     05 WS-CKPT-INTERVAL      PIC 9(5)  VALUE ZERO.
+007600 01  WS-SWITCHES.
+007700     05 WS-SRC-EOF-SW         PIC X(1)  VALUE 'N'.
+007800         88 WS-SRC-EOF                  VALUE 'Y'.
+007900     05 WS-CKPT-FOUND-SW      PIC X(1)  VALUE 'N'.
+008000         88 WS-CKPT-FOUND               VALUE 'Y'.
+008100     05 WS-SKIPPING-SW        PIC X(1)  VALUE 'N'.
+008200         88 WS-SKIPPING                 VALUE 'Y'.
+008250     05 WS-ABEND-SW           PIC X(1)  VALUE 'N'.
+008260         88 WS-ABEND                    VALUE 'Y'.
+008300 01  WS-KEY-FIELDS.
+008400     05 WS-SRC-KEY            PIC X(33) VALUE SPACES.
+008500     05 WS-RESTART-KEY        PIC X(33) VALUE SPACES.
+008600 01  WS-COUNTERS               COMP.
+008700     05 WS-SRC-READ-CT        PIC 9(9)  VALUE ZERO.
+008800     05 WS-OUT-WRITE-CT       PIC 9(9)  VALUE ZERO.
+008900     05 WS-SKIPPED-CT         PIC 9(9)  VALUE ZERO.
+009000     05 WS-SINCE-CKPT-CT      PIC 9(9)  VALUE ZERO.
+009100 01  WS-CURRENT-DATE-TIME.
+009200     05 WS-CURRENT-DATE       PIC 9(8).
+009300     05 WS-CURRENT-TIME       PIC 9(8).
+009400 PROCEDURE DIVISION.
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE
+009700         THRU 1000-INITIALIZE-EXIT.
+009800     PERFORM 2000-BUILD-AJ2-EXTRACT
+009900         THRU 2000-BUILD-AJ2-EXTRACT-EXIT
+010000         UNTIL WS-SRC-EOF OR WS-ABEND.
+010100     PERFORM 8000-TERMINATE
+010200         THRU 8000-TERMINATE-EXIT.
+010250     GO TO 9999-EXIT.
+010400 1000-INITIALIZE.
+010500     MOVE 1000 TO WS-CKPT-INTERVAL.
+010600     OPEN INPUT PARM-IN.
+010700     IF WS-PARM-STATUS = '00'
+010800         READ PARM-IN
+010900             AT END
+011000                 CONTINUE
+011100         END-READ
+011200         IF WS-PARM-STATUS = '00'
+011300             MOVE PARM-IN-REC(1:1)  TO WS-RESTART-IND
+011400             IF PARM-IN-REC(3:5) NUMERIC
+011500                 MOVE PARM-IN-REC(3:5) TO WS-CKPT-INTERVAL
+011600             END-IF
+011700         END-IF
+011800         CLOSE PARM-IN
+011900     END-IF.
+012000     IF WS-IS-RESTART
+012100         PERFORM 1100-LOAD-LAST-CHECKPOINT
+012200             THRU 1100-LOAD-LAST-CHECKPOINT-EXIT
+012300     END-IF.
+012400     OPEN INPUT AJ2-SRC.
+012410     IF WS-SRC-STATUS NOT = '00'
+012420         DISPLAY 'AJ2BLD - AJ2SRC OPEN FAILED, STATUS '
+012430             WS-SRC-STATUS
+012440         SET WS-ABEND TO TRUE
+012450         GO TO 1000-INITIALIZE-EXIT
+012460     END-IF.
+012500     IF WS-IS-RESTART AND WS-CKPT-FOUND
+012600         OPEN EXTEND AJ2-OUT
+012700         OPEN EXTEND CKPT-FILE
+012800         SET WS-SKIPPING TO TRUE
+012900     ELSE
+013000         OPEN OUTPUT AJ2-OUT
+013100         OPEN OUTPUT CKPT-FILE
+013200     END-IF.
+013210     IF WS-OUT-STATUS NOT = '00'
+013220         DISPLAY 'AJ2BLD - AJ2OUT OPEN FAILED, STATUS '
+013230             WS-OUT-STATUS
+013240         SET WS-ABEND TO TRUE
+013250         GO TO 1000-INITIALIZE-EXIT
+013260     END-IF.
+013270     IF WS-CKPT-STATUS NOT = '00'
+013280         DISPLAY 'AJ2BLD - CKPTFIL OPEN FAILED, STATUS '
+013290             WS-CKPT-STATUS
+013292         SET WS-ABEND TO TRUE
+013294         GO TO 1000-INITIALIZE-EXIT
+013296     END-IF.
+013298     PERFORM 5000-READ-AJ2-SRC
+013400         THRU 5000-READ-AJ2-SRC-EXIT.
+013500 1000-INITIALIZE-EXIT.
+013600     EXIT.
+013700 1100-LOAD-LAST-CHECKPOINT.
+013800     OPEN INPUT CKPT-FILE.
+013900     IF WS-CKPT-STATUS NOT = '00'
+014000         GO TO 1100-LOAD-LAST-CHECKPOINT-EXIT
+014100     END-IF.
+014200 1100-READ-NEXT-CKPT.
+014300     READ CKPT-FILE
+014400         AT END
+014500             GO TO 1100-LOAD-LAST-CHECKPOINT-DONE
+014600     END-READ.
+014700     MOVE CKPT-ACCT-NUM OF CKPT-FILE-REC TO WS-RESTART-KEY(1:25).
+014800     MOVE CKPT-STMT-ID OF CKPT-FILE-REC  TO WS-RESTART-KEY(26:8).
+014900     MOVE CKPT-REC-COUNT OF CKPT-FILE-REC TO WS-OUT-WRITE-CT.
+015000     SET WS-CKPT-FOUND TO TRUE.
+015100     GO TO 1100-READ-NEXT-CKPT.
+015200 1100-LOAD-LAST-CHECKPOINT-DONE.
+015300     CLOSE CKPT-FILE.
+015400 1100-LOAD-LAST-CHECKPOINT-EXIT.
+015500     EXIT.
+015600 2000-BUILD-AJ2-EXTRACT.
+015700     MOVE AJ2-ACCT-NUM OF AJ2-SRC-REC TO WS-SRC-KEY(1:25).
+015800     MOVE AJ2-STMT-ID  OF AJ2-SRC-REC TO WS-SRC-KEY(26:8).
+015900     IF WS-SKIPPING
+016000         IF WS-SRC-KEY > WS-RESTART-KEY
+016100             MOVE 'N' TO WS-SKIPPING-SW
+016200         ELSE
+016300             ADD 1 TO WS-SKIPPED-CT
+016400             PERFORM 5000-READ-AJ2-SRC
+016500                 THRU 5000-READ-AJ2-SRC-EXIT
+016600             GO TO 2000-BUILD-AJ2-EXTRACT-EXIT
+016700         END-IF
+016800     END-IF.
+016900     PERFORM 3000-TRANSFORM-RECORD
+017000         THRU 3000-TRANSFORM-RECORD-EXIT.
+017100     WRITE AJ2-OUT-REC.
+017200     ADD 1 TO WS-OUT-WRITE-CT.
+017300     ADD 1 TO WS-SINCE-CKPT-CT.
+017400     IF WS-SINCE-CKPT-CT >= WS-CKPT-INTERVAL
+017500         PERFORM 4000-WRITE-CHECKPOINT
+017600             THRU 4000-WRITE-CHECKPOINT-EXIT
+017700         MOVE ZERO TO WS-SINCE-CKPT-CT
+017800     END-IF.
+017900     PERFORM 5000-READ-AJ2-SRC
+018000         THRU 5000-READ-AJ2-SRC-EXIT.
+018100 2000-BUILD-AJ2-EXTRACT-EXIT.
+018200     EXIT.
+018300 3000-TRANSFORM-RECORD.
+018400     MOVE AJ2-SRC-REC TO AJ2-OUT-REC.
+018500 3000-TRANSFORM-RECORD-EXIT.
+018600     EXIT.
+018700 4000-WRITE-CHECKPOINT.
+018800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+018900     ACCEPT WS-CURRENT-TIME FROM TIME.
+019000     MOVE SPACES               TO CKPT-FILE-REC.
+019100     MOVE AJ2-ACCT-NUM OF AJ2-OUT-REC TO CKPT-ACCT-NUM
+019200                                          OF CKPT-FILE-REC.
+019300     MOVE AJ2-STMT-ID  OF AJ2-OUT-REC TO CKPT-STMT-ID
+019400                                          OF CKPT-FILE-REC.
+019500     MOVE WS-OUT-WRITE-CT      TO CKPT-REC-COUNT OF CKPT-FILE-REC.
+019600     MOVE WS-CURRENT-DATE      TO CKPT-RUN-DATE  OF CKPT-FILE-REC.
+019700     MOVE WS-CURRENT-TIME      TO CKPT-RUN-TIME  OF CKPT-FILE-REC.
+019800     WRITE CKPT-FILE-REC.
+019900 4000-WRITE-CHECKPOINT-EXIT.
+020000     EXIT.
+020100 5000-READ-AJ2-SRC.
+020200     READ AJ2-SRC INTO AJ2-SRC-REC
+020300         AT END
+020400             SET WS-SRC-EOF TO TRUE
+020500             GO TO 5000-READ-AJ2-SRC-EXIT
+020600     END-READ.
+020700     ADD 1 TO WS-SRC-READ-CT.
+020800 5000-READ-AJ2-SRC-EXIT.
+020900     EXIT.
+021000 8000-TERMINATE.
+021100     IF WS-SINCE-CKPT-CT > ZERO
+021200         PERFORM 4000-WRITE-CHECKPOINT
+021300             THRU 4000-WRITE-CHECKPOINT-EXIT
+021400     END-IF.
+021500     CLOSE AJ2-SRC AJ2-OUT CKPT-FILE.
+021600     DISPLAY 'AJ2BLD - SOURCE RECORDS READ    : ' WS-SRC-READ-CT.
+021700     DISPLAY 'AJ2BLD - RECORDS SKIPPED RESTART: ' WS-SKIPPED-CT.
+021800     DISPLAY 'AJ2BLD - AJ2 RECORDS WRITTEN    : ' WS-OUT-WRITE-CT.
+021900 8000-TERMINATE-EXIT.
+022000     EXIT.
+022100 9999-EXIT.
+022200     IF WS-ABEND
+022300         MOVE 16 TO RETURN-CODE
+022400     ELSE
+022500         MOVE 0 TO RETURN-CODE
+022600     END-IF.
+022700     STOP RUN.
