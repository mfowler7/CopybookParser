@@ -0,0 +1,125 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AJ2VCNV.
+000300 AUTHOR.        D OKAFOR.
+000400 INSTALLATION.  CUSTOMER COMMUNICATIONS SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AJ2VCNV - LOADS/REFRESHES THE AUX-JOURN-2 INDEXED (VSAM
+000900*  KSDS) FILE, AJ2VSAM, FROM THE FLAT PIPE-DELIMITED AJ2OUT
+001000*  EXTRACT.  RUN AFTER EACH AJ2BLD/AJ2RECON CYCLE SO THE
+001100*  AJ2INQ ONLINE INQUIRY TRANSACTION IS CURRENT.
+001200*
+001300*  AJ2VSAM IS KEYED ON AJ2V-KEY (ACCT-NUM + STMT-ID).  A
+001400*  COMPLETE RELOAD IS DONE EACH RUN - AJ2VSAM IS OPENED OUTPUT,
+001500*  NOT EXTEND, SO A STALE STATEMENT ROW CANNOT SURVIVE FROM A
+001600*  PRIOR CYCLE.
+001700*
+001800*  MODIFICATION HISTORY
+001900*  --------------------
+002000*  08/09/26  DRO  OSDC-3303  NEW PROGRAM - AJ2OUT TO AJ2VSAM
+002100*                            CONVERSION LOAD.
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-Z15.
+002600 OBJECT-COMPUTER.   IBM-Z15.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT AJ2-IN        ASSIGN TO AJ2OUT
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-AJ2-IN-STATUS.
+003200     SELECT AJ2-VSAM      ASSIGN TO AJ2VSAM
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS SEQUENTIAL
+003500         RECORD KEY IS AJ2V-KEY
+003600         FILE STATUS IS WS-AJ2V-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  AJ2-IN
+004000     RECORDING MODE IS F.
+004100 01  AJ2-IN-REC.
+004200     COPY AJ2REC.
+004300 FD  AJ2-VSAM.
+004400     COPY AJ2VREC.
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-FILE-STATUSES.
+004800     05 WS-AJ2-IN-STATUS      PIC X(2)  VALUE '00'.
+004900     05 WS-AJ2V-STATUS        PIC X(2)  VALUE '00'.
+005000 01  WS-SWITCHES.
+005100     05 WS-AJ2-EOF-SW         PIC X(1)  VALUE 'N'.
+005200         88 WS-AJ2-EOF                  VALUE 'Y'.
+005300     05 WS-ABEND-SW           PIC X(1)  VALUE 'N'.
+005400         88 WS-ABEND                    VALUE 'Y'.
+005500 01  WS-COUNTERS               COMP.
+005600     05 WS-READ-CT            PIC 9(9)  VALUE ZERO.
+005700     05 WS-LOADED-CT          PIC 9(9)  VALUE ZERO.
+005800     05 WS-REJECTED-CT        PIC 9(9)  VALUE ZERO.
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE
+006200         THRU 1000-INITIALIZE-EXIT.
+006300     PERFORM 2000-LOAD-AJ2VSAM
+006400         THRU 2000-LOAD-AJ2VSAM-EXIT
+006500         UNTIL WS-AJ2-EOF OR WS-ABEND.
+006600     PERFORM 8000-TERMINATE
+006700         THRU 8000-TERMINATE-EXIT.
+006800     IF WS-ABEND
+006900         MOVE 16 TO RETURN-CODE
+007000     ELSE
+007100         MOVE 0 TO RETURN-CODE
+007200     END-IF.
+007300     STOP RUN.
+007400 1000-INITIALIZE.
+007500     OPEN INPUT  AJ2-IN.
+007600     IF WS-AJ2-IN-STATUS NOT = '00'
+007700         DISPLAY 'AJ2VCNV - AJ2OUT OPEN FAILED, STATUS '
+007800             WS-AJ2-IN-STATUS
+007900         SET WS-ABEND TO TRUE
+008000         GO TO 1000-INITIALIZE-EXIT
+008100     END-IF.
+008200     OPEN OUTPUT AJ2-VSAM.
+008300     IF WS-AJ2V-STATUS NOT = '00'
+008400         DISPLAY 'AJ2VCNV - AJ2VSAM OPEN FAILED, STATUS '
+008500             WS-AJ2V-STATUS
+008600         SET WS-ABEND TO TRUE
+008700         GO TO 1000-INITIALIZE-EXIT
+008800     END-IF.
+008900     PERFORM 5000-READ-AJ2-IN
+009000         THRU 5000-READ-AJ2-IN-EXIT.
+009100 1000-INITIALIZE-EXIT.
+009200     EXIT.
+009300 2000-LOAD-AJ2VSAM.
+009400     MOVE SPACES TO AJ2V-FILE-REC.
+009500     MOVE AJ2-ACCT-NUM OF AJ2-IN-REC TO AJ2V-KEY-ACCT-NUM.
+009600     MOVE AJ2-STMT-ID  OF AJ2-IN-REC TO AJ2V-KEY-STMT-ID.
+009700     MOVE AJ2-IN-REC TO AJ2V-BODY.
+009800     WRITE AJ2V-FILE-REC
+009900         INVALID KEY
+010000             DISPLAY 'AJ2VCNV - DUPLICATE KEY REJECTED: '
+010100                 AJ2V-KEY-ACCT-NUM '/' AJ2V-KEY-STMT-ID
+010200             ADD 1 TO WS-REJECTED-CT
+010300             GO TO 2000-LOAD-AJ2VSAM-NEXT
+010400     END-WRITE.
+010500     ADD 1 TO WS-LOADED-CT.
+010600 2000-LOAD-AJ2VSAM-NEXT.
+010700     PERFORM 5000-READ-AJ2-IN
+010800         THRU 5000-READ-AJ2-IN-EXIT.
+010900 2000-LOAD-AJ2VSAM-EXIT.
+011000     EXIT.
+011100 5000-READ-AJ2-IN.
+011200     READ AJ2-IN INTO AJ2-IN-REC
+011300         AT END
+011400             SET WS-AJ2-EOF TO TRUE
+011500             GO TO 5000-READ-AJ2-IN-EXIT
+011600     END-READ.
+011700     ADD 1 TO WS-READ-CT.
+011800 5000-READ-AJ2-IN-EXIT.
+011900     EXIT.
+012000 8000-TERMINATE.
+012100     CLOSE AJ2-IN AJ2-VSAM.
+012200     DISPLAY 'AJ2VCNV - RECORDS READ  : ' WS-READ-CT.
+012300     DISPLAY 'AJ2VCNV - RECORDS LOADED: ' WS-LOADED-CT.
+012400     DISPLAY 'AJ2VCNV - RECORDS REJECTED: ' WS-REJECTED-CT.
+012500 8000-TERMINATE-EXIT.
+012600     EXIT.
