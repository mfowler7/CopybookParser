@@ -0,0 +1,147 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AJAPFAIL.
+000300 AUTHOR.        D OKAFOR.
+000400 INSTALLATION.  CUSTOMER COMMUNICATIONS SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AJAPFAIL - AUTOPAY FAILURE EXCEPTION JOB
+000900*
+001000*  AN ACCOUNT WITH AJ2-PAY-FLAG SET TO AUTOPAY (AJ2-AUTO-PAY) IS
+001100*  EXPECTED TO HAVE A DEBIT POSTED BY ITS PAYMENT DUE DATE
+001200*  (AJ2-PMT-DUE-DT).  THIS JOB READS THE AUX-JOURN-2 EXTRACT
+001300*  (AJ2OUT) AND FLAGS EVERY AUTOPAY STATEMENT WHERE AJ2-DEBIT-
+001400*  DATE IS STILL ZERO/BLANK AND TODAY'S DATE IS PAST THE PAYMENT
+001500*  DUE DATE, WRITING ONE EXCEPTION ROW (COPY APFEXC) TO APFEXC
+001600*  FOR COLLECTIONS FOLLOW-UP.
+001700*
+001800*  MODIFICATION HISTORY
+001900*  --------------------
+002000*  08/09/26  DRO  OSDC-3308  NEW PROGRAM - AUTOPAY FAILURE
+002100*                            EXCEPTION DETECTION.
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-Z15.
+002600 OBJECT-COMPUTER.   IBM-Z15.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT AJ2-IN        ASSIGN TO AJ2OUT
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-AJ2-IN-STATUS.
+003200     SELECT APF-EXC       ASSIGN TO APFEXC
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS WS-APF-EXC-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  AJ2-IN
+003800     RECORDING MODE IS F.
+003900 01  AJ2-IN-REC.
+004000     COPY AJ2REC.
+004100 FD  APF-EXC
+004200     RECORDING MODE IS F.
+004300 01  APF-EXC-REC.
+004400     COPY APFEXC.
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-FILE-STATUSES.
+004700     05 WS-AJ2-IN-STATUS      PIC X(2)  VALUE '00'.
+004800     05 WS-APF-EXC-STATUS     PIC X(2)  VALUE '00'.
+004900 01  WS-SWITCHES.
+005000     05 WS-AJ2-EOF-SW         PIC X(1)  VALUE 'N'.
+005100         88 WS-AJ2-EOF                  VALUE 'Y'.
+005200     05 WS-ABEND-SW           PIC X(1)  VALUE 'N'.
+005300         88 WS-ABEND                    VALUE 'Y'.
+005400 01  WS-COUNTERS              COMP.
+005500     05 WS-AJ2-READ-CT        PIC 9(9)  VALUE ZERO.
+005600     05 WS-EXCEPTION-CT       PIC 9(9)  VALUE ZERO.
+005700 01  WS-CURRENT-DATE-TIME.
+005800     05 WS-CURRENT-DATE       PIC 9(8).
+005900 01  WS-WORK-DATES.
+006000     05 WS-TODAY-DT           PIC X(8)  VALUE SPACES.
+006100     05 WS-DEBIT-DT           PIC X(8)  VALUE SPACES.
+006200     05 WS-PMT-DUE-DT         PIC X(8)  VALUE SPACES.
+006300 01  WS-AMT-DUE-N             PIC S9(11)V99 VALUE ZERO.
+006400 PROCEDURE DIVISION.
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE
+006700         THRU 1000-INITIALIZE-EXIT.
+006800     PERFORM 2000-PROCESS-RECORDS
+006900         THRU 2000-PROCESS-RECORDS-EXIT
+007000         UNTIL WS-AJ2-EOF OR WS-ABEND.
+007100     PERFORM 8000-TERMINATE
+007200         THRU 8000-TERMINATE-EXIT.
+007300     GO TO 9999-EXIT.
+007400 1000-INITIALIZE.
+007500     OPEN INPUT  AJ2-IN
+007600          OUTPUT APF-EXC.
+007700     IF WS-AJ2-IN-STATUS NOT = '00'
+007800         DISPLAY 'AJAPFAIL - AJ2OUT OPEN FAILED, STATUS '
+007900             WS-AJ2-IN-STATUS
+008000         SET WS-ABEND TO TRUE
+008100         GO TO 1000-INITIALIZE-EXIT
+008200     END-IF.
+008210     IF WS-APF-EXC-STATUS NOT = '00'
+008220         DISPLAY 'AJAPFAIL - APFEXC OPEN FAILED, STATUS '
+008230             WS-APF-EXC-STATUS
+008240         SET WS-ABEND TO TRUE
+008250         GO TO 1000-INITIALIZE-EXIT
+008260     END-IF.
+008300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+008400     MOVE WS-CURRENT-DATE TO WS-TODAY-DT.
+008500     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+008600 1000-INITIALIZE-EXIT.
+008700     EXIT.
+008800 2000-PROCESS-RECORDS.
+008900     PERFORM 3000-CHECK-AUTOPAY-FAILURE
+009000         THRU 3000-CHECK-AUTOPAY-FAILURE-EXIT.
+009100     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+009200 2000-PROCESS-RECORDS-EXIT.
+009300     EXIT.
+009400 3000-CHECK-AUTOPAY-FAILURE.
+009500     IF NOT AJ2-AUTO-PAY OF AJ2-IN-REC
+009600         GO TO 3000-CHECK-AUTOPAY-FAILURE-EXIT
+009700     END-IF.
+009800     MOVE AJ2-DEBIT-DATE OF AJ2-IN-REC TO WS-DEBIT-DT.
+009900     IF WS-DEBIT-DT NOT = '00000000' AND WS-DEBIT-DT NOT = SPACES
+010000         GO TO 3000-CHECK-AUTOPAY-FAILURE-EXIT
+010100     END-IF.
+010200     MOVE AJ2-PMT-DUE-DT OF AJ2-IN-REC TO WS-PMT-DUE-DT.
+010210     IF WS-PMT-DUE-DT = '00000000' OR WS-PMT-DUE-DT = SPACES
+010220         GO TO 3000-CHECK-AUTOPAY-FAILURE-EXIT
+010230     END-IF.
+010300     IF WS-TODAY-DT NOT > WS-PMT-DUE-DT
+010400         GO TO 3000-CHECK-AUTOPAY-FAILURE-EXIT
+010500     END-IF.
+010600     MOVE AJ2-AMT-DUE OF AJ2-IN-REC TO WS-AMT-DUE-N.
+010700     MOVE SPACES                       TO APF-EXC-REC.
+010800     MOVE AJ2-ACCT-NUM OF AJ2-IN-REC    TO APX-ACCT-NUM.
+010900     MOVE AJ2-STMT-ID OF AJ2-IN-REC     TO APX-STMT-ID.
+011000     MOVE WS-PMT-DUE-DT                 TO APX-PMT-DUE-DT.
+011100     MOVE WS-AMT-DUE-N                  TO APX-AMT-DUE.
+011200     MOVE WS-CURRENT-DATE               TO APX-DETECTED-DATE.
+011300     WRITE APF-EXC-REC.
+011400     ADD 1 TO WS-EXCEPTION-CT.
+011500 3000-CHECK-AUTOPAY-FAILURE-EXIT.
+011600     EXIT.
+011700 5000-READ-AJ2.
+011800     READ AJ2-IN INTO AJ2-IN-REC
+011900         AT END
+012000             SET WS-AJ2-EOF TO TRUE
+012100             GO TO 5000-READ-AJ2-EXIT
+012200     END-READ.
+012300     ADD 1 TO WS-AJ2-READ-CT.
+012400 5000-READ-AJ2-EXIT.
+012500     EXIT.
+012600 8000-TERMINATE.
+012700     CLOSE AJ2-IN APF-EXC.
+012800     DISPLAY 'AJAPFAIL - RECORDS READ      : ' WS-AJ2-READ-CT.
+012900     DISPLAY 'AJAPFAIL - EXCEPTIONS WRITTEN : ' WS-EXCEPTION-CT.
+013000 8000-TERMINATE-EXIT.
+013100     EXIT.
+013200 9999-EXIT.
+013300     IF WS-ABEND
+013400         MOVE 16 TO RETURN-CODE
+013500     ELSE
+013600         MOVE 0 TO RETURN-CODE
+013700     END-IF.
+013800     STOP RUN.
