@@ -0,0 +1,243 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AJHCDET.
+000300 AUTHOR.        D OKAFOR.
+000400 INSTALLATION.  CUSTOMER COMMUNICATIONS SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AJHCDET - PAPERLESS/HARD-COPY PREFERENCE CHANGE DETECTION
+000900*
+001000*  AJ2-HCPY-CHNG-DATE/TIME ON THE AUX-JOURN-2 RECORD ONLY EVER
+001100*  HOLD THE MOST RECENT PREFERENCE CHANGE - THERE IS NO HISTORY
+001200*  OF WHAT AN ACCOUNT'S PRIOR DELIVERY CHANNEL WAS.  THIS JOB
+001300*  MATCHES THE PRIOR RUN'S AUX-JOURN-2 SNAPSHOT (AJ2PRIOR)
+001400*  AGAINST TODAY'S EXTRACT (AJ2CURR), BOTH IN ASCENDING
+001500*  ACCOUNT-NUMBER/STATEMENT-ID SEQUENCE, AND WRITES ONE AUDIT
+001600*  EVENT TO AJHAUDIT (COPY AJHCAUD) FOR EVERY ACCOUNT WHOSE
+001700*  DELIVERY PREFERENCE - PRINT, GOOGLE DIGITAL MAILBOX, DOXO, OR
+001800*  EBILL - CHANGED BETWEEN THE TWO RUNS.  TODAY'S EXTRACT IS
+001900*  THEN CARRIED FORWARD AS AJ2PRIOR FOR TOMORROW'S COMPARISON.
+002000*
+002100*  AN ACCOUNT/STATEMENT PRESENT ON ONE SIDE ONLY (NEW THIS RUN,
+002200*  OR NOT REBILLED) HAS NO PRIOR VALUE TO COMPARE AGAINST AND IS
+002300*  NOT AN AUDITABLE CHANGE - IT IS SKIPPED WITHOUT AN EVENT.
+002400*
+002500*  MODIFICATION HISTORY
+002600*  --------------------
+002700*  08/09/26  DRO  OSDC-3304  NEW PROGRAM - PAPERLESS PREFERENCE
+002800*                            CHANGE AUDIT DETECTION.
+002900******************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.   IBM-Z15.
+003300 OBJECT-COMPUTER.   IBM-Z15.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT AJ2-PRIOR     ASSIGN TO AJ2PRIOR
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-AJ2-PRIOR-STATUS.
+003900     SELECT AJ2-CURR      ASSIGN TO AJ2CURR
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS WS-AJ2-CURR-STATUS.
+004200     SELECT AJH-AUDIT     ASSIGN TO AJHAUDIT
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS WS-AJH-AUDIT-STATUS.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  AJ2-PRIOR
+004800     RECORDING MODE IS F.
+004900 01  AJ2-PRIOR-REC.
+005000     COPY AJ2REC.
+005100 FD  AJ2-CURR
+005200     RECORDING MODE IS F.
+005300 01  AJ2-CURR-REC.
+005400     COPY AJ2REC.
+005500 FD  AJH-AUDIT
+005600     RECORDING MODE IS F.
+005700 01  AJH-AUDIT-REC.
+005800     COPY AJHCAUD.
+005900 WORKING-STORAGE SECTION.
+006000 01  WS-FILE-STATUSES.
+006100     05 WS-AJ2-PRIOR-STATUS   PIC X(2)  VALUE '00'.
+006200     05 WS-AJ2-CURR-STATUS    PIC X(2)  VALUE '00'.
+006300     05 WS-AJH-AUDIT-STATUS   PIC X(2)  VALUE '00'.
+006400 01  WS-SWITCHES.
+006500     05 WS-PRIOR-EOF-SW       PIC X(1)  VALUE 'N'.
+006600         88 WS-PRIOR-EOF                VALUE 'Y'.
+006700     05 WS-CURR-EOF-SW        PIC X(1)  VALUE 'N'.
+006800         88 WS-CURR-EOF                 VALUE 'Y'.
+006900     05 WS-ABEND-SW           PIC X(1)  VALUE 'N'.
+007000         88 WS-ABEND                    VALUE 'Y'.
+007100 01  WS-COUNTERS              COMP.
+007200     05 WS-PRIOR-READ-CT      PIC 9(9)  VALUE ZERO.
+007300     05 WS-CURR-READ-CT       PIC 9(9)  VALUE ZERO.
+007400     05 WS-CHANGE-CT          PIC 9(9)  VALUE ZERO.
+007500 01  WS-MATCH-KEYS.
+007600     05 WS-PRIOR-KEY.
+007700         10 WS-PRIOR-KEY-ACCT-NUM PIC X(25).
+007800         10 WS-PRIOR-KEY-STMT-ID  PIC X(8).
+007900     05 WS-CURR-KEY.
+008000         10 WS-CURR-KEY-ACCT-NUM  PIC X(25).
+008100         10 WS-CURR-KEY-STMT-ID   PIC X(8).
+008200 01  WS-PREF-WORK.
+008300     05 WS-DERIVE-GOOGLE-FLAG PIC X(1)  VALUE SPACE.
+008400     05 WS-DERIVE-DOXO-FLAG   PIC X(1)  VALUE SPACE.
+008500     05 WS-DERIVE-EBILL-IND   PIC X(1)  VALUE SPACE.
+008600     05 WS-DERIVE-PREF-CD     PIC X(1)  VALUE SPACE.
+008700     05 WS-OLD-PREF-CD        PIC X(1)  VALUE SPACE.
+008800     05 WS-NEW-PREF-CD        PIC X(1)  VALUE SPACE.
+008900 PROCEDURE DIVISION.
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE
+009200         THRU 1000-INITIALIZE-EXIT.
+009300     PERFORM 2000-PROCESS-ACCOUNTS
+009400         THRU 2000-PROCESS-ACCOUNTS-EXIT
+009500         UNTIL WS-PRIOR-EOF AND WS-CURR-EOF.
+009600     PERFORM 8000-TERMINATE
+009700         THRU 8000-TERMINATE-EXIT.
+009800     GO TO 9999-EXIT.
+009900 1000-INITIALIZE.
+010000     OPEN INPUT  AJ2-PRIOR
+010100          INPUT  AJ2-CURR
+010200          OUTPUT AJH-AUDIT.
+010300     IF WS-AJ2-PRIOR-STATUS NOT = '00'
+010400         DISPLAY 'AJHCDET - AJ2PRIOR OPEN FAILED, STATUS '
+010500             WS-AJ2-PRIOR-STATUS
+010600         SET WS-ABEND TO TRUE
+010700         GO TO 1000-INITIALIZE-EXIT
+010800     END-IF.
+010900     IF WS-AJ2-CURR-STATUS NOT = '00'
+011000         DISPLAY 'AJHCDET - AJ2CURR OPEN FAILED, STATUS '
+011100             WS-AJ2-CURR-STATUS
+011200         SET WS-ABEND TO TRUE
+011300         GO TO 1000-INITIALIZE-EXIT
+011400     END-IF.
+011410     IF WS-AJH-AUDIT-STATUS NOT = '00'
+011420         DISPLAY 'AJHCDET - AJHAUDIT OPEN FAILED, STATUS '
+011430             WS-AJH-AUDIT-STATUS
+011440         SET WS-ABEND TO TRUE
+011450         GO TO 1000-INITIALIZE-EXIT
+011460     END-IF.
+011500     PERFORM 5000-READ-PRIOR THRU 5000-READ-PRIOR-EXIT.
+011600     PERFORM 5100-READ-CURR  THRU 5100-READ-CURR-EXIT.
+011700 1000-INITIALIZE-EXIT.
+011800     EXIT.
+011900 2000-PROCESS-ACCOUNTS.
+012000     IF WS-ABEND
+012100         SET WS-PRIOR-EOF TO TRUE
+012200         SET WS-CURR-EOF  TO TRUE
+012300         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+012400     END-IF.
+012500     IF WS-PRIOR-EOF
+012600         PERFORM 5100-READ-CURR THRU 5100-READ-CURR-EXIT
+012700         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+012800     END-IF.
+012900     IF WS-CURR-EOF
+013000         PERFORM 5000-READ-PRIOR THRU 5000-READ-PRIOR-EXIT
+013100         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+013200     END-IF.
+013300     IF WS-PRIOR-KEY < WS-CURR-KEY
+013400         PERFORM 5000-READ-PRIOR THRU 5000-READ-PRIOR-EXIT
+013500         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+013600     END-IF.
+013700     IF WS-PRIOR-KEY > WS-CURR-KEY
+013800         PERFORM 5100-READ-CURR THRU 5100-READ-CURR-EXIT
+013900         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+014000     END-IF.
+014100     PERFORM 3000-CHECK-PREF-CHANGE
+014200         THRU 3000-CHECK-PREF-CHANGE-EXIT.
+014300     PERFORM 5000-READ-PRIOR THRU 5000-READ-PRIOR-EXIT.
+014400     PERFORM 5100-READ-CURR  THRU 5100-READ-CURR-EXIT.
+014500 2000-PROCESS-ACCOUNTS-EXIT.
+014600     EXIT.
+014700 3000-CHECK-PREF-CHANGE.
+014800     MOVE AJ2-GOOGLE-FLAG OF AJ2-PRIOR-REC TO
+014900         WS-DERIVE-GOOGLE-FLAG.
+015000     MOVE AJ2-DOXO-FLAG OF AJ2-PRIOR-REC TO
+015100         WS-DERIVE-DOXO-FLAG.
+015200     MOVE AJ2-EBILL-INDICATOR OF AJ2-PRIOR-REC TO
+015300         WS-DERIVE-EBILL-IND.
+015400     PERFORM 3100-DERIVE-PREF-CD
+015500         THRU 3100-DERIVE-PREF-CD-EXIT.
+015600     MOVE WS-DERIVE-PREF-CD TO WS-OLD-PREF-CD.
+015700     MOVE AJ2-GOOGLE-FLAG OF AJ2-CURR-REC TO
+015800         WS-DERIVE-GOOGLE-FLAG.
+015900     MOVE AJ2-DOXO-FLAG OF AJ2-CURR-REC TO
+016000         WS-DERIVE-DOXO-FLAG.
+016100     MOVE AJ2-EBILL-INDICATOR OF AJ2-CURR-REC TO
+016200         WS-DERIVE-EBILL-IND.
+016300     PERFORM 3100-DERIVE-PREF-CD
+016400         THRU 3100-DERIVE-PREF-CD-EXIT.
+016500     MOVE WS-DERIVE-PREF-CD TO WS-NEW-PREF-CD.
+016600     IF WS-OLD-PREF-CD = WS-NEW-PREF-CD
+016700         GO TO 3000-CHECK-PREF-CHANGE-EXIT
+016800     END-IF.
+016900     MOVE SPACES                      TO AJH-AUDIT-REC.
+017000     MOVE AJ2-ACCT-NUM OF AJ2-CURR-REC TO AJH-ACCT-NUM.
+017100     MOVE AJ2-STMT-ID OF AJ2-CURR-REC  TO AJH-STMT-ID.
+017200     MOVE WS-OLD-PREF-CD              TO AJH-OLD-PREF-CD.
+017300     MOVE WS-NEW-PREF-CD              TO AJH-NEW-PREF-CD.
+017400     EVALUATE WS-NEW-PREF-CD
+017500         WHEN 'G' MOVE 'GOOGLE'     TO AJH-CHANGE-CHANNEL
+017600         WHEN 'D' MOVE 'DOXO'       TO AJH-CHANGE-CHANNEL
+017700         WHEN 'E' MOVE 'EBILL'      TO AJH-CHANGE-CHANNEL
+017800         WHEN OTHER MOVE 'PRINT'    TO AJH-CHANGE-CHANNEL
+017900     END-EVALUATE.
+018000     MOVE AJ2-HCPY-CHNG-DATE OF AJ2-CURR-REC TO AJH-CHANGE-DATE.
+018100     MOVE AJ2-HCPY-CHNG-TIME OF AJ2-CURR-REC TO AJH-CHANGE-TIME.
+018200     WRITE AJH-AUDIT-REC.
+018300     ADD 1 TO WS-CHANGE-CT.
+018400 3000-CHECK-PREF-CHANGE-EXIT.
+018500     EXIT.
+018600 3100-DERIVE-PREF-CD.
+018700     IF WS-DERIVE-GOOGLE-FLAG NOT = SPACE
+018800         MOVE 'G' TO WS-DERIVE-PREF-CD
+018900         GO TO 3100-DERIVE-PREF-CD-EXIT
+019000     END-IF.
+019100     IF WS-DERIVE-DOXO-FLAG NOT = SPACE
+019200         MOVE 'D' TO WS-DERIVE-PREF-CD
+019300         GO TO 3100-DERIVE-PREF-CD-EXIT
+019400     END-IF.
+019500     IF WS-DERIVE-EBILL-IND NOT = SPACE
+019600         MOVE 'E' TO WS-DERIVE-PREF-CD
+019700         GO TO 3100-DERIVE-PREF-CD-EXIT
+019800     END-IF.
+019900     MOVE 'P' TO WS-DERIVE-PREF-CD.
+020000 3100-DERIVE-PREF-CD-EXIT.
+020100     EXIT.
+020200 5000-READ-PRIOR.
+020300     READ AJ2-PRIOR INTO AJ2-PRIOR-REC
+020400         AT END
+020500             SET WS-PRIOR-EOF TO TRUE
+020600             GO TO 5000-READ-PRIOR-EXIT
+020700     END-READ.
+020800     ADD 1 TO WS-PRIOR-READ-CT.
+020900     MOVE AJ2-ACCT-NUM OF AJ2-PRIOR-REC TO WS-PRIOR-KEY-ACCT-NUM.
+021000     MOVE AJ2-STMT-ID OF AJ2-PRIOR-REC  TO WS-PRIOR-KEY-STMT-ID.
+021100 5000-READ-PRIOR-EXIT.
+021200     EXIT.
+021300 5100-READ-CURR.
+021400     READ AJ2-CURR INTO AJ2-CURR-REC
+021500         AT END
+021600             SET WS-CURR-EOF TO TRUE
+021700             GO TO 5100-READ-CURR-EXIT
+021800     END-READ.
+021900     ADD 1 TO WS-CURR-READ-CT.
+022000     MOVE AJ2-ACCT-NUM OF AJ2-CURR-REC TO WS-CURR-KEY-ACCT-NUM.
+022100     MOVE AJ2-STMT-ID OF AJ2-CURR-REC  TO WS-CURR-KEY-STMT-ID.
+022200 5100-READ-CURR-EXIT.
+022300     EXIT.
+022400 8000-TERMINATE.
+022500     CLOSE AJ2-PRIOR AJ2-CURR AJH-AUDIT.
+022600     DISPLAY 'AJHCDET - PRIOR RECORDS READ : ' WS-PRIOR-READ-CT.
+022700     DISPLAY 'AJHCDET - CURR RECORDS READ  : ' WS-CURR-READ-CT.
+022800     DISPLAY 'AJHCDET - PREF CHANGES FOUND : ' WS-CHANGE-CT.
+022900 8000-TERMINATE-EXIT.
+023000     EXIT.
+023100 9999-EXIT.
+023200     IF WS-ABEND
+023300         MOVE 16 TO RETURN-CODE
+023400     ELSE
+023500         MOVE 0 TO RETURN-CODE
+023600     END-IF.
+023700     STOP RUN.
