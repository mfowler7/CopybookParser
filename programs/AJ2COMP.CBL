@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AJ2COMP.
+000300 AUTHOR.        D OKAFOR.
+000400 INSTALLATION.  CUSTOMER COMMUNICATIONS SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AJ2COMP - PRINT COMPOSITION LANGUAGE SELECTION
+000900*
+001000*  READS THE AUX-JOURN-2 EXTRACT (AJ2OUT) AND, FOR EACH
+001100*  STATEMENT, SELECTS THE COMPOSITION TEMPLATE THE PRINT/MAIL
+001200*  COMPOSITION ENGINE SHOULD USE, BASED ON AJ2-LANG-CD - THE
+001300*  FULL LANGUAGE CODE LOOKUP THAT SUPERSEDES THE OLD SINGLE-
+001400*  CHARACTER AJ2-LANG-IND FLAG.  WRITES ONE ROUTING RECORD PER
+001500*  STATEMENT TO COMPRTE FOR THE COMPOSITION ENGINE TO READ.
+001600*
+001700*  AJ2-LANG-CD IS SPACES ON ANY EXTRACT BUILT BEFORE THE LANGUAGE
+001800*  CODE LOOKUP WAS ADDED.  WHEN IT IS NOT SET, SELECTION FALLS
+001900*  BACK TO THE OLDER AJ2-LANG-IND FLAG (E/S) SO STATEMENTS
+002000*  COMPOSED OFF AN OLDER EXTRACT STILL ROUTE CORRECTLY; IF
+002100*  NEITHER IS SET, THE STATEMENT COMPOSES IN ENGLISH.
+002200*
+002300*  MODIFICATION HISTORY
+002400*  --------------------
+002500*  08/09/26  DRO  OSDC-3306  NEW PROGRAM - COMPOSITION LANGUAGE
+002600*                            SELECTION AGAINST AJ2-LANG-CD.
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-Z15.
+003100 OBJECT-COMPUTER.   IBM-Z15.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT AJ2-IN        ASSIGN TO AJ2OUT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-AJ2-IN-STATUS.
+003700     SELECT COMP-RTE      ASSIGN TO COMPRTE
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-COMP-RTE-STATUS.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  AJ2-IN
+004300     RECORDING MODE IS F.
+004400 01  AJ2-IN-REC.
+004500     COPY AJ2REC.
+004600 FD  COMP-RTE
+004700     RECORDING MODE IS F.
+004800 01  COMP-RTE-REC.
+004900     COPY COMPRTE.
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-FILE-STATUSES.
+005200     05 WS-AJ2-IN-STATUS      PIC X(2)  VALUE '00'.
+005300     05 WS-COMP-RTE-STATUS    PIC X(2)  VALUE '00'.
+005400 01  WS-SWITCHES.
+005500     05 WS-AJ2-EOF-SW         PIC X(1)  VALUE 'N'.
+005600         88 WS-AJ2-EOF                  VALUE 'Y'.
+005700     05 WS-ABEND-SW           PIC X(1)  VALUE 'N'.
+005800         88 WS-ABEND                    VALUE 'Y'.
+005900 01  WS-COUNTERS              COMP.
+006000     05 WS-AJ2-READ-CT        PIC 9(9)  VALUE ZERO.
+006100     05 WS-ROUTED-CT          PIC 9(9)  VALUE ZERO.
+006200 01  WS-WORK-LANG-CD          PIC X(3)  VALUE SPACES.
+006250 01  WS-WORK-TEMPLATE-CD      PIC X(9)  VALUE SPACES.
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE
+006600         THRU 1000-INITIALIZE-EXIT.
+006700     PERFORM 2000-PROCESS-RECORDS
+006800         THRU 2000-PROCESS-RECORDS-EXIT
+006900         UNTIL WS-AJ2-EOF OR WS-ABEND.
+007000     PERFORM 8000-TERMINATE
+007100         THRU 8000-TERMINATE-EXIT.
+007200     GO TO 9999-EXIT.
+007300 1000-INITIALIZE.
+007400     OPEN INPUT  AJ2-IN
+007500          OUTPUT COMP-RTE.
+007600     IF WS-AJ2-IN-STATUS NOT = '00'
+007700         DISPLAY 'AJ2COMP - AJ2OUT OPEN FAILED, STATUS '
+007800             WS-AJ2-IN-STATUS
+007900         SET WS-ABEND TO TRUE
+008000         GO TO 1000-INITIALIZE-EXIT
+008100     END-IF.
+008110     IF WS-COMP-RTE-STATUS NOT = '00'
+008120         DISPLAY 'AJ2COMP - COMPRTE OPEN FAILED, STATUS '
+008130             WS-COMP-RTE-STATUS
+008140         SET WS-ABEND TO TRUE
+008150         GO TO 1000-INITIALIZE-EXIT
+008160     END-IF.
+008200     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+008300 1000-INITIALIZE-EXIT.
+008400     EXIT.
+008500 2000-PROCESS-RECORDS.
+008600     PERFORM 3000-SELECT-LANGUAGE
+008700         THRU 3000-SELECT-LANGUAGE-EXIT.
+008800     PERFORM 3100-SELECT-TEMPLATE
+008900         THRU 3100-SELECT-TEMPLATE-EXIT.
+009000     MOVE SPACES                      TO COMP-RTE-REC.
+009100     MOVE AJ2-ACCT-NUM OF AJ2-IN-REC   TO CMP-ACCT-NUM.
+009200     MOVE AJ2-STMT-ID OF AJ2-IN-REC    TO CMP-STMT-ID.
+009300     MOVE WS-WORK-LANG-CD              TO CMP-LANG-CD.
+009350     MOVE WS-WORK-TEMPLATE-CD          TO CMP-TEMPLATE-CD.
+009400     WRITE COMP-RTE-REC.
+009500     ADD 1 TO WS-ROUTED-CT.
+009600     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+009700 2000-PROCESS-RECORDS-EXIT.
+009800     EXIT.
+009900 3000-SELECT-LANGUAGE.
+010000     IF AJ2-LANG-CD OF AJ2-IN-REC NOT = SPACES
+010100         MOVE AJ2-LANG-CD OF AJ2-IN-REC TO WS-WORK-LANG-CD
+010200         GO TO 3000-SELECT-LANGUAGE-EXIT
+010300     END-IF.
+010400     IF AJ2-LANG-IND-SPANISH OF AJ2-IN-REC
+010500         MOVE 'SPA' TO WS-WORK-LANG-CD
+010600         GO TO 3000-SELECT-LANGUAGE-EXIT
+010700     END-IF.
+010800     MOVE 'ENG' TO WS-WORK-LANG-CD.
+010900 3000-SELECT-LANGUAGE-EXIT.
+011000     EXIT.
+011100 3100-SELECT-TEMPLATE.
+011200     EVALUATE WS-WORK-LANG-CD
+011300         WHEN 'SPA' MOVE 'TMPL-SPA' TO WS-WORK-TEMPLATE-CD
+011400         WHEN 'FRE' MOVE 'TMPL-FRE' TO WS-WORK-TEMPLATE-CD
+011500         WHEN 'CHI' MOVE 'TMPL-CHI' TO WS-WORK-TEMPLATE-CD
+011600         WHEN OTHER MOVE 'TMPL-ENG' TO WS-WORK-TEMPLATE-CD
+011700     END-EVALUATE.
+011800 3100-SELECT-TEMPLATE-EXIT.
+011900     EXIT.
+012000 5000-READ-AJ2.
+012100     READ AJ2-IN INTO AJ2-IN-REC
+012200         AT END
+012300             SET WS-AJ2-EOF TO TRUE
+012400             GO TO 5000-READ-AJ2-EXIT
+012500     END-READ.
+012600     ADD 1 TO WS-AJ2-READ-CT.
+012700 5000-READ-AJ2-EXIT.
+012800     EXIT.
+012900 8000-TERMINATE.
+013000     CLOSE AJ2-IN COMP-RTE.
+013400     DISPLAY 'AJ2COMP - RECORDS READ   : ' WS-AJ2-READ-CT.
+013500     DISPLAY 'AJ2COMP - RECORDS ROUTED : ' WS-ROUTED-CT.
+013600 8000-TERMINATE-EXIT.
+013700     EXIT.
+013800 9999-EXIT.
+013900     IF WS-ABEND
+014000         MOVE 16 TO RETURN-CODE
+014100     ELSE
+014200         MOVE 0 TO RETURN-CODE
+014300     END-IF.
+014400     STOP RUN.
