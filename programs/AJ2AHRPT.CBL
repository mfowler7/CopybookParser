@@ -0,0 +1,255 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AJ2AHRPT.
+000300 AUTHOR.        D OKAFOR.
+000400 INSTALLATION.  CUSTOMER COMMUNICATIONS SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AJ2AHRPT - ACCOUNT-HIERARCHY CONSOLIDATED STATEMENT ROLLUP
+000900*
+001000*  FOR CONSOLIDATOR CUSTOMERS (AJ2-CUS-CONSOLIDATOR-IND = 'Y'),
+001100*  GROUPS THE AUX-JOURN-2 EXTRACT (AJ2OUT) BY ACCOUNT HIERARCHY
+001200*  (AJ2-AH-HIERARCHY-ID / AJ2-AH-GROUP-ID) AND PRINTS A PARENT
+001300*  SUMMARY - TOTAL AMOUNT DUE AND MEMBER COUNT - FOLLOWED BY ONE
+001400*  DETAIL LINE PER MEMBER (CHILD) ACCOUNT AND ITS AMOUNT DUE.
+001500*
+001600*  RECORDS ARE SORTED INTO HIERARCHY/GROUP SEQUENCE BY THE SORT
+001700*  VERB'S INPUT PROCEDURE, WHICH ALSO DROPS ANY RECORD THAT IS
+001800*  NOT A CONSOLIDATOR MEMBER OR CARRIES NO HIERARCHY ID - THIS
+001900*  REPORT ONLY COVERS CONSOLIDATED BILLING.  THE OUTPUT
+002000*  PROCEDURE THEN DOES A STANDARD CONTROL-BREAK ON THE HIERARCHY/
+002100*  GROUP KEY.
+002200*
+002300*  MODIFICATION HISTORY
+002400*  --------------------
+002500*  08/09/26  DRO  OSDC-3307  NEW PROGRAM - ACCOUNT-HIERARCHY
+002600*                            ROLLUP REPORT.
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-Z15.
+003100 OBJECT-COMPUTER.   IBM-Z15.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT AJ2-IN        ASSIGN TO AJ2OUT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-AJ2-IN-STATUS.
+003700     SELECT AJ2-SRT       ASSIGN TO AJSRTWK.
+003800     SELECT AH-RPT        ASSIGN TO AHRPT
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-AH-RPT-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  AJ2-IN
+004400     RECORDING MODE IS F.
+004500 01  AJ2-IN-REC.
+004600     COPY AJ2REC.
+004700 SD  AJ2-SRT.
+004800 01  AJ2-SRT-REC.
+004900     COPY AJ2REC.
+005000 FD  AH-RPT.
+005100 01  AH-RPT-LINE              PIC X(132).
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-FILE-STATUSES.
+005400     05 WS-AJ2-IN-STATUS      PIC X(2)  VALUE '00'.
+005500     05 WS-AH-RPT-STATUS      PIC X(2)  VALUE '00'.
+005600 01  WS-SWITCHES.
+005700     05 WS-AJ2-EOF-SW         PIC X(1)  VALUE 'N'.
+005800         88 WS-AJ2-EOF                  VALUE 'Y'.
+005900     05 WS-SRT-EOF-SW         PIC X(1)  VALUE 'N'.
+006000         88 WS-SRT-EOF                  VALUE 'Y'.
+006100     05 WS-ABEND-SW           PIC X(1)  VALUE 'N'.
+006200         88 WS-ABEND                    VALUE 'Y'.
+006300     05 WS-FIRST-GROUP-SW     PIC X(1)  VALUE 'Y'.
+006400         88 WS-FIRST-GROUP              VALUE 'Y'.
+006500 01  WS-COUNTERS              COMP.
+006600     05 WS-AJ2-READ-CT        PIC 9(9)  VALUE ZERO.
+006700     05 WS-ELIGIBLE-CT        PIC 9(9)  VALUE ZERO.
+006800     05 WS-GROUP-CT           PIC 9(9)  VALUE ZERO.
+006900     05 WS-MEMBER-CT          PIC 9(9)  VALUE ZERO.
+007000 01  WS-WORK-FIELDS.
+007100     05 WS-AMT-DUE-N          PIC S9(11)V99 VALUE ZERO.
+007200     05 WS-GROUP-TOTAL-DUE    PIC S9(11)V99 VALUE ZERO.
+007300 01  WS-BREAK-KEY.
+007400     05 WS-BREAK-HIERARCHY-ID PIC X(8)  VALUE SPACES.
+007500     05 WS-BREAK-GROUP-ID     PIC X(8)  VALUE SPACES.
+007600 01  WS-RPT-HEADING1.
+007700     05 FILLER                PIC X(46) VALUE
+007800         'AJ2AHRPT - ACCOUNT-HIERARCHY STATEMENT ROLLUP'.
+007900 01  WS-RPT-HEADING2.
+008000     05 FILLER                PIC X(10) VALUE 'HIERARCHY'.
+008100     05 FILLER                PIC X(10) VALUE 'GROUP'.
+008200     05 FILLER                PIC X(27) VALUE 'ACCOUNT NUMBER'.
+008300     05 FILLER                PIC X(15) VALUE 'AMOUNT DUE'.
+008400 01  WS-RPT-DETAIL.
+008500     05 FILLER                PIC X(20) VALUE SPACES.
+008600     05 WS-RPT-ACCT-NUM       PIC X(25).
+008700     05 FILLER                PIC X(2)  VALUE SPACES.
+008800     05 WS-RPT-AMT-DUE        PIC -Z(9)9.99.
+008900 01  WS-RPT-PARENT.
+009000     05 WS-RPT-HIERARCHY-ID   PIC X(8).
+009100     05 FILLER                PIC X(2)  VALUE SPACES.
+009200     05 WS-RPT-GROUP-ID       PIC X(8).
+009300     05 FILLER                PIC X(2)  VALUE SPACES.
+009400     05 FILLER                PIC X(7)  VALUE 'MEMBERS'.
+009500     05 WS-RPT-MEMBER-CT      PIC ZZ9.
+009600     05 FILLER                PIC X(3)  VALUE SPACES.
+009700     05 FILLER                PIC X(10) VALUE 'TOTAL DUE'.
+009800     05 WS-RPT-TOTAL-DUE      PIC -Z(9)9.99.
+009900 01  WS-RPT-TOTALS.
+010000     05 FILLER                PIC X(18) VALUE 'RECORDS READ AJ2:'.
+010100     05 WS-RPT-AJ2-READ       PIC ZZZ,ZZZ,ZZ9.
+010200     05 FILLER                PIC X(14) VALUE ' ELIGIBLE:'.
+010300     05 WS-RPT-ELIGIBLE       PIC ZZZ,ZZZ,ZZ9.
+010400     05 FILLER                PIC X(12) VALUE ' GROUPS:'.
+010500     05 WS-RPT-GROUPS         PIC ZZZ,ZZZ,ZZ9.
+010600 PROCEDURE DIVISION.
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE
+010900         THRU 1000-INITIALIZE-EXIT.
+010950     IF NOT WS-ABEND
+011000         SORT AJ2-SRT
+011100             ASCENDING KEY AJ2-AH-HIERARCHY-ID OF AJ2-SRT-REC
+011150                 AJ2-AH-GROUP-ID OF AJ2-SRT-REC
+011160                 AJ2-ACCT-NUM OF AJ2-SRT-REC
+011300             INPUT PROCEDURE IS 1500-FILTER-ELIGIBLE
+011310                 THRU 1500-FILTER-ELIGIBLE-EXIT
+011400             OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+011410                 THRU 2000-PRODUCE-REPORT-EXIT
+011450     END-IF.
+011500     PERFORM 8000-TERMINATE
+011600         THRU 8000-TERMINATE-EXIT.
+011700     GO TO 9999-EXIT.
+011800 1000-INITIALIZE.
+011900     OPEN INPUT  AJ2-IN
+012000          OUTPUT AH-RPT.
+012100     IF WS-AJ2-IN-STATUS NOT = '00'
+012200         DISPLAY 'AJ2AHRPT - AJ2OUT OPEN FAILED, STATUS '
+012300             WS-AJ2-IN-STATUS
+012400         SET WS-ABEND TO TRUE
+012500         GO TO 1000-INITIALIZE-EXIT
+012600     END-IF.
+012610     IF WS-AH-RPT-STATUS NOT = '00'
+012620         DISPLAY 'AJ2AHRPT - AHRPT OPEN FAILED, STATUS '
+012630             WS-AH-RPT-STATUS
+012640         SET WS-ABEND TO TRUE
+012650         GO TO 1000-INITIALIZE-EXIT
+012660     END-IF.
+012700     WRITE AH-RPT-LINE FROM WS-RPT-HEADING1.
+012800     MOVE SPACES TO AH-RPT-LINE.
+012900     WRITE AH-RPT-LINE FROM WS-RPT-HEADING2.
+013000 1000-INITIALIZE-EXIT.
+013100     EXIT.
+013200 1500-FILTER-ELIGIBLE.
+013300     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+013400     PERFORM 1600-FILTER-LOOP
+013500         THRU 1600-FILTER-LOOP-EXIT
+013600         UNTIL WS-AJ2-EOF.
+013700 1500-FILTER-ELIGIBLE-EXIT.
+013800     EXIT.
+013900 1600-FILTER-LOOP.
+014000     IF AJ2-CUS-CONSOLIDATOR-IND OF AJ2-IN-REC = 'Y'
+014100         AND AJ2-AH-HIERARCHY-ID OF AJ2-IN-REC NOT = SPACES
+014200         AND AJ2-AH-GROUP-ID OF AJ2-IN-REC NOT = SPACES
+014300         MOVE AJ2-IN-REC TO AJ2-SRT-REC
+014400         RELEASE AJ2-SRT-REC
+014500         ADD 1 TO WS-ELIGIBLE-CT
+014600     END-IF.
+014700     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+014800 1600-FILTER-LOOP-EXIT.
+014900     EXIT.
+015000 2000-PRODUCE-REPORT.
+015100     PERFORM 6000-RETURN-SRT THRU 6000-RETURN-SRT-EXIT.
+015200     PERFORM 3000-PROCESS-SORTED
+015300         THRU 3000-PROCESS-SORTED-EXIT
+015400         UNTIL WS-SRT-EOF.
+015500     IF NOT WS-FIRST-GROUP
+015600         PERFORM 4000-WRITE-PARENT-SUMMARY
+015700             THRU 4000-WRITE-PARENT-SUMMARY-EXIT
+015800     END-IF.
+015900 2000-PRODUCE-REPORT-EXIT.
+016000     EXIT.
+016100 3000-PROCESS-SORTED.
+016200     IF WS-FIRST-GROUP
+016300         PERFORM 3500-START-GROUP
+016400             THRU 3500-START-GROUP-EXIT
+016500     ELSE
+016600         IF AJ2-AH-HIERARCHY-ID OF AJ2-SRT-REC NOT =
+016700                 WS-BREAK-HIERARCHY-ID
+016800             OR AJ2-AH-GROUP-ID OF AJ2-SRT-REC NOT =
+016900                 WS-BREAK-GROUP-ID
+017000             PERFORM 4000-WRITE-PARENT-SUMMARY
+017100                 THRU 4000-WRITE-PARENT-SUMMARY-EXIT
+017200             PERFORM 3500-START-GROUP
+017300                 THRU 3500-START-GROUP-EXIT
+017400         END-IF
+017500     END-IF.
+017600     PERFORM 3700-WRITE-CHILD-DETAIL
+017700         THRU 3700-WRITE-CHILD-DETAIL-EXIT.
+017800     PERFORM 6000-RETURN-SRT THRU 6000-RETURN-SRT-EXIT.
+017900 3000-PROCESS-SORTED-EXIT.
+018000     EXIT.
+018100 3500-START-GROUP.
+018200     MOVE 'N' TO WS-FIRST-GROUP-SW.
+018300     MOVE AJ2-AH-HIERARCHY-ID OF AJ2-SRT-REC
+018400         TO WS-BREAK-HIERARCHY-ID.
+018500     MOVE AJ2-AH-GROUP-ID OF AJ2-SRT-REC
+018600         TO WS-BREAK-GROUP-ID.
+018700     MOVE ZERO TO WS-GROUP-TOTAL-DUE WS-MEMBER-CT.
+018800     ADD 1 TO WS-GROUP-CT.
+018900 3500-START-GROUP-EXIT.
+019000     EXIT.
+019100 3700-WRITE-CHILD-DETAIL.
+019200     MOVE AJ2-AMT-DUE OF AJ2-SRT-REC TO WS-AMT-DUE-N.
+019300     ADD WS-AMT-DUE-N TO WS-GROUP-TOTAL-DUE.
+019400     ADD 1 TO WS-MEMBER-CT.
+019500     MOVE SPACES TO AH-RPT-LINE.
+019600     MOVE SPACES TO WS-RPT-DETAIL.
+019700     MOVE AJ2-ACCT-NUM OF AJ2-SRT-REC TO WS-RPT-ACCT-NUM.
+019800     MOVE AJ2-AMT-DUE OF AJ2-SRT-REC  TO WS-RPT-AMT-DUE.
+019900     WRITE AH-RPT-LINE FROM WS-RPT-DETAIL.
+020000 3700-WRITE-CHILD-DETAIL-EXIT.
+020100     EXIT.
+020200 4000-WRITE-PARENT-SUMMARY.
+020300     MOVE SPACES TO AH-RPT-LINE.
+020400     MOVE SPACES TO WS-RPT-PARENT.
+020500     MOVE WS-BREAK-HIERARCHY-ID TO WS-RPT-HIERARCHY-ID.
+020600     MOVE WS-BREAK-GROUP-ID     TO WS-RPT-GROUP-ID.
+020700     MOVE WS-MEMBER-CT          TO WS-RPT-MEMBER-CT.
+020800     MOVE WS-GROUP-TOTAL-DUE    TO WS-RPT-TOTAL-DUE.
+020900     WRITE AH-RPT-LINE FROM WS-RPT-PARENT.
+021000 4000-WRITE-PARENT-SUMMARY-EXIT.
+021100     EXIT.
+021200 5000-READ-AJ2.
+021300     READ AJ2-IN INTO AJ2-IN-REC
+021400         AT END
+021500             SET WS-AJ2-EOF TO TRUE
+021600             GO TO 5000-READ-AJ2-EXIT
+021700     END-READ.
+021800     ADD 1 TO WS-AJ2-READ-CT.
+021900 5000-READ-AJ2-EXIT.
+022000     EXIT.
+022100 6000-RETURN-SRT.
+022200     RETURN AJ2-SRT INTO AJ2-SRT-REC
+022300         AT END
+022400             SET WS-SRT-EOF TO TRUE
+022500     END-RETURN.
+022600 6000-RETURN-SRT-EXIT.
+022700     EXIT.
+022800 8000-TERMINATE.
+022900     MOVE SPACES TO AH-RPT-LINE.
+023000     WRITE AH-RPT-LINE.
+023100     MOVE WS-AJ2-READ-CT  TO WS-RPT-AJ2-READ.
+023200     MOVE WS-ELIGIBLE-CT  TO WS-RPT-ELIGIBLE.
+023300     MOVE WS-GROUP-CT     TO WS-RPT-GROUPS.
+023400     WRITE AH-RPT-LINE FROM WS-RPT-TOTALS.
+023500     CLOSE AJ2-IN AH-RPT.
+023600 8000-TERMINATE-EXIT.
+023700     EXIT.
+023800 9999-EXIT.
+023900     IF WS-ABEND
+024000         MOVE 16 TO RETURN-CODE
+024100     ELSE
+024200         MOVE 0 TO RETURN-CODE
+024300     END-IF.
+024400     STOP RUN.
