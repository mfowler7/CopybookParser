@@ -0,0 +1,312 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AJ2RECON.
+000300 AUTHOR.        D OKAFOR.
+000400 INSTALLATION.  CUSTOMER COMMUNICATIONS SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AJ2RECON - PRE-PRINT BALANCING / RECONCILIATION RUN
+000900*
+001000*  READS THE AUX-JOURN-2 EXTRACT (AJ2IN) AND THE BILLING SYSTEM'S
+001100*  CONTROL-TOTAL EXTRACT (BILIN), BOTH IN ASCENDING ACCOUNT-NUMBER
+001200*  SEQUENCE, AND CROSS-FOOTS AJ2-AMT-DUE AND AJ2-END-BALANCE
+001300*  AGAINST THE BILLING SIDE'S BIL-AMT-DUE AND BIL-END-BALANCE.
+001400*  ANY ACCOUNT THAT DOES NOT TIE OUT - INCLUDING AN ACCOUNT ON
+001500*  ONE EXTRACT WITH NO MATCHING RECORD ON THE OTHER - IS WRITTEN
+001600*  TO THE EXCEPTIONS REPORT AND HELD OUT OF THE CLEAN EXTRACT
+001700*  (AJ2OUT) THAT FEEDS THE PRINT/MAIL COMPOSITION RUN.
+001800*
+001900*  MODIFICATION HISTORY
+002000*  --------------------
+002100*  08/09/26  DRO  OSDC-3301  NEW PROGRAM - PRE-PRINT BALANCING.
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-Z15.
+002600 OBJECT-COMPUTER.   IBM-Z15.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT AJ2-IN        ASSIGN TO AJ2IN
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-AJ2-IN-STATUS.
+003400     SELECT BIL-IN        ASSIGN TO BILIN
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-BIL-IN-STATUS.
+003700     SELECT AJ2-OUT       ASSIGN TO AJ2OUT
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-AJ2-OUT-STATUS.
+004000     SELECT EXCPT-RPT     ASSIGN TO EXCPRPT
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-EXCPT-STATUS.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  AJ2-IN
+004600     RECORDING MODE IS F.
+004700 01  AJ2-IN-REC.
+004800     COPY AJ2REC.
+004900 FD  BIL-IN
+005000     RECORDING MODE IS F.
+005100 01  BIL-IN-REC.
+005200     COPY BILEXTR.
+005300 FD  AJ2-OUT
+005400     RECORDING MODE IS F.
+005500 01  AJ2-OUT-REC.
+005600     COPY AJ2REC.
+005700 FD  EXCPT-RPT.
+005800 01  EXCPT-RPT-LINE           PIC X(132).
+005900 WORKING-STORAGE SECTION.
+006000 01  WS-FILE-STATUSES.
+006100     05 WS-AJ2-IN-STATUS      PIC X(2)  VALUE '00'.
+006200     05 WS-BIL-IN-STATUS      PIC X(2)  VALUE '00'.
+006300     05 WS-AJ2-OUT-STATUS     PIC X(2)  VALUE '00'.
+006400     05 WS-EXCPT-STATUS       PIC X(2)  VALUE '00'.
+006500 01  WS-SWITCHES.
+006600     05 WS-AJ2-EOF-SW         PIC X(1)  VALUE 'N'.
+006700         88 WS-AJ2-EOF                  VALUE 'Y'.
+006800     05 WS-BIL-EOF-SW         PIC X(1)  VALUE 'N'.
+006900         88 WS-BIL-EOF                  VALUE 'Y'.
+007000     05 WS-ABEND-SW           PIC X(1)  VALUE 'N'.
+007100         88 WS-ABEND                    VALUE 'Y'.
+007150 01  WS-MATCH-KEYS.
+007160     05 WS-AJ2-KEY.
+007170         10 WS-AJ2-KEY-ACCT-NUM   PIC X(25).
+007180         10 WS-AJ2-KEY-STMT-ID    PIC X(8).
+007190     05 WS-BIL-KEY.
+007195         10 WS-BIL-KEY-ACCT-NUM   PIC X(25).
+007198         10 WS-BIL-KEY-STMT-ID    PIC X(8).
+007200 01  WS-COUNTERS              COMP.
+007300     05 WS-AJ2-READ-CT        PIC 9(9)  VALUE ZERO.
+007400     05 WS-BIL-READ-CT        PIC 9(9)  VALUE ZERO.
+007500     05 WS-CLEAN-CT           PIC 9(9)  VALUE ZERO.
+007600     05 WS-EXCEPTION-CT       PIC 9(9)  VALUE ZERO.
+007700 01  WS-WORK-FIELDS.
+007800     05 WS-AJ2-AMT-DUE-N      PIC S9(11)V99 VALUE ZERO.
+007801     05 WS-AJ2-END-BAL-N      PIC S9(11)V99 VALUE ZERO.
+007802     05 WS-BIL-AMT-DUE-N      PIC S9(11)V99 VALUE ZERO.
+007803     05 WS-BIL-END-BAL-N      PIC S9(11)V99 VALUE ZERO.
+007900     05 WS-AMT-DUE-DIFF       PIC S9(11)V99 VALUE ZERO.
+007901     05 WS-END-BAL-DIFF       PIC S9(11)V99 VALUE ZERO.
+008000     05 WS-EXCEPTION-REASON   PIC X(40) VALUE SPACES.
+008100 01  WS-RPT-HEADING1.
+008200     05 FILLER                PIC X(42) VALUE
+008300         'AJ2RECON - PRE-PRINT BALANCING EXCEPTIONS'.
+008400 01  WS-RPT-HEADING2.
+008500     05 FILLER                PIC X(25) VALUE 'ACCOUNT NUMBER'.
+008600     05 FILLER                PIC X(12) VALUE 'AJ2 AMT DUE'.
+008700     05 FILLER                PIC X(12) VALUE 'BIL AMT DUE'.
+008800     05 FILLER                PIC X(12) VALUE 'AJ2 END BAL'.
+008900     05 FILLER                PIC X(12) VALUE 'BIL END BAL'.
+009000     05 FILLER                PIC X(30) VALUE 'REASON'.
+009100 01  WS-RPT-DETAIL.
+009200     05 WS-RPT-ACCT-NUM       PIC X(25).
+009300     05 FILLER                PIC X(1)  VALUE SPACE.
+009400     05 WS-RPT-AJ2-AMT-DUE    PIC -Z(9)9.99.
+009500     05 FILLER                PIC X(1)  VALUE SPACE.
+009600     05 WS-RPT-BIL-AMT-DUE    PIC -Z(9)9.99.
+009700     05 FILLER                PIC X(1)  VALUE SPACE.
+009800     05 WS-RPT-AJ2-END-BAL    PIC -Z(9)9.99.
+009900     05 FILLER                PIC X(1)  VALUE SPACE.
+010000     05 WS-RPT-BIL-END-BAL    PIC -Z(9)9.99.
+010100     05 FILLER                PIC X(1)  VALUE SPACE.
+010200     05 WS-RPT-REASON         PIC X(30).
+010300 01  WS-RPT-TOTALS.
+010400     05 FILLER               PIC X(18) VALUE 'RECORDS READ AJ2:'.
+010500     05 WS-RPT-AJ2-READ      PIC ZZZ,ZZZ,ZZ9.
+010600     05 FILLER               PIC X(10) VALUE ' CLEAN:'.
+010700     05 WS-RPT-CLEAN         PIC ZZZ,ZZZ,ZZ9.
+010800     05 FILLER               PIC X(14) VALUE ' EXCEPTIONS:'.
+010900     05 WS-RPT-EXCEPTIONS    PIC ZZZ,ZZZ,ZZ9.
+011000 PROCEDURE DIVISION.
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE
+011300         THRU 1000-INITIALIZE-EXIT.
+011400     PERFORM 2000-PROCESS-ACCOUNTS
+011500         THRU 2000-PROCESS-ACCOUNTS-EXIT
+011600         UNTIL WS-AJ2-EOF AND WS-BIL-EOF.
+011700     PERFORM 8000-TERMINATE
+011800         THRU 8000-TERMINATE-EXIT.
+011900     GO TO 9999-EXIT.
+012000 1000-INITIALIZE.
+012100     OPEN INPUT  AJ2-IN
+012200          INPUT  BIL-IN
+012300          OUTPUT AJ2-OUT
+012400          OUTPUT EXCPT-RPT.
+012500     IF WS-AJ2-IN-STATUS NOT = '00'
+012600         DISPLAY 'AJ2RECON - AJ2IN OPEN FAILED, STATUS '
+012700             WS-AJ2-IN-STATUS
+012800         SET WS-ABEND TO TRUE
+012900         GO TO 1000-INITIALIZE-EXIT
+013000     END-IF.
+013100     IF WS-BIL-IN-STATUS NOT = '00'
+013200         DISPLAY 'AJ2RECON - BILIN OPEN FAILED, STATUS '
+013300             WS-BIL-IN-STATUS
+013400         SET WS-ABEND TO TRUE
+013500         GO TO 1000-INITIALIZE-EXIT
+013600     END-IF.
+013610     IF WS-AJ2-OUT-STATUS NOT = '00'
+013620         DISPLAY 'AJ2RECON - AJ2OUT OPEN FAILED, STATUS '
+013630             WS-AJ2-OUT-STATUS
+013640         SET WS-ABEND TO TRUE
+013650         GO TO 1000-INITIALIZE-EXIT
+013660     END-IF.
+013670     IF WS-EXCPT-STATUS NOT = '00'
+013680         DISPLAY 'AJ2RECON - EXCPRPT OPEN FAILED, STATUS '
+013690             WS-EXCPT-STATUS
+013700         SET WS-ABEND TO TRUE
+013710         GO TO 1000-INITIALIZE-EXIT
+013720     END-IF.
+013730     WRITE EXCPT-RPT-LINE FROM WS-RPT-HEADING1.
+013800     MOVE SPACES TO EXCPT-RPT-LINE.
+013900     WRITE EXCPT-RPT-LINE FROM WS-RPT-HEADING2.
+014000     PERFORM 5000-READ-AJ2  THRU 5000-READ-AJ2-EXIT.
+014100     PERFORM 5100-READ-BIL  THRU 5100-READ-BIL-EXIT.
+014200 1000-INITIALIZE-EXIT.
+014300     EXIT.
+014400 2000-PROCESS-ACCOUNTS.
+014500     IF WS-ABEND
+014600         SET WS-AJ2-EOF  TO TRUE
+014700         SET WS-BIL-EOF  TO TRUE
+014800         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+014900     END-IF.
+015000     IF WS-AJ2-EOF
+015100         MOVE SPACES TO WS-EXCEPTION-REASON
+015200         STRING 'NO AUX-JOURN-2 RECORD FOR ACCOUNT'
+015300             DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+015400         PERFORM 3200-WRITE-BIL-ONLY-EXCEPTION
+015500             THRU 3200-WRITE-BIL-ONLY-EXCEPTION-EXIT
+015600         PERFORM 5100-READ-BIL THRU 5100-READ-BIL-EXIT
+015700         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+015800     END-IF.
+015900     IF WS-BIL-EOF
+016000         MOVE SPACES TO WS-EXCEPTION-REASON
+016100         STRING 'NO BILLING EXTRACT RECORD FOR ACCOUNT'
+016200             DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+016300         PERFORM 3300-WRITE-AJ2-ONLY-EXCEPTION
+016400             THRU 3300-WRITE-AJ2-ONLY-EXCEPTION-EXIT
+016500         PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT
+016600         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+016700     END-IF.
+016800     IF WS-AJ2-KEY < WS-BIL-KEY
+016900         MOVE SPACES TO WS-EXCEPTION-REASON
+017000         STRING 'NO BILLING EXTRACT RECORD FOR ACCOUNT'
+017100             DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+017200         PERFORM 3300-WRITE-AJ2-ONLY-EXCEPTION
+017300             THRU 3300-WRITE-AJ2-ONLY-EXCEPTION-EXIT
+017400         PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT
+017500         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+017600     END-IF.
+017700     IF WS-AJ2-KEY > WS-BIL-KEY
+017800         MOVE SPACES TO WS-EXCEPTION-REASON
+017900         STRING 'NO AUX-JOURN-2 RECORD FOR ACCOUNT'
+018000             DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+018100         PERFORM 3200-WRITE-BIL-ONLY-EXCEPTION
+018200             THRU 3200-WRITE-BIL-ONLY-EXCEPTION-EXIT
+018300         PERFORM 5100-READ-BIL THRU 5100-READ-BIL-EXIT
+018400         GO TO 2000-PROCESS-ACCOUNTS-EXIT
+018500     END-IF.
+018600     PERFORM 3000-BALANCE-ACCOUNT
+018700         THRU 3000-BALANCE-ACCOUNT-EXIT.
+018800     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+018900     PERFORM 5100-READ-BIL THRU 5100-READ-BIL-EXIT.
+019000 2000-PROCESS-ACCOUNTS-EXIT.
+019100     EXIT.
+019200 3000-BALANCE-ACCOUNT.
+019210     MOVE AJ2-AMT-DUE OF AJ2-IN-REC      TO WS-AJ2-AMT-DUE-N.
+019220     MOVE AJ2-END-BALANCE OF AJ2-IN-REC  TO WS-AJ2-END-BAL-N.
+019230     MOVE BIL-AMT-DUE OF BIL-IN-REC       TO WS-BIL-AMT-DUE-N.
+019240     MOVE BIL-END-BALANCE OF BIL-IN-REC   TO WS-BIL-END-BAL-N.
+019300     COMPUTE WS-AMT-DUE-DIFF =
+019400         WS-AJ2-AMT-DUE-N - WS-BIL-AMT-DUE-N.
+019500     COMPUTE WS-END-BAL-DIFF =
+019600         WS-AJ2-END-BAL-N - WS-BIL-END-BAL-N.
+019800     IF WS-AMT-DUE-DIFF = ZERO AND WS-END-BAL-DIFF = ZERO
+019900         WRITE AJ2-OUT-REC FROM AJ2-IN-REC
+020000         ADD 1 TO WS-CLEAN-CT
+020100         GO TO 3000-BALANCE-ACCOUNT-EXIT
+020200     END-IF.
+020300     MOVE SPACES TO WS-EXCEPTION-REASON.
+020400     IF WS-AMT-DUE-DIFF NOT = ZERO AND WS-END-BAL-DIFF NOT = ZERO
+020500         STRING 'AMT DUE AND END BALANCE OUT OF BALANCE'
+020600             DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+020700     ELSE
+020800         IF WS-AMT-DUE-DIFF NOT = ZERO
+020900             STRING 'AMT DUE OUT OF BALANCE'
+021000                 DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+021100         ELSE
+021200             STRING 'END BALANCE OUT OF BALANCE'
+021300                 DELIMITED BY SIZE INTO WS-EXCEPTION-REASON
+021400         END-IF
+021500     END-IF.
+021600     MOVE AJ2-ACCT-NUM OF AJ2-IN-REC  TO WS-RPT-ACCT-NUM.
+021700     MOVE AJ2-AMT-DUE OF AJ2-IN-REC   TO WS-RPT-AJ2-AMT-DUE.
+021800     MOVE BIL-AMT-DUE OF BIL-IN-REC   TO WS-RPT-BIL-AMT-DUE.
+021900     MOVE AJ2-END-BALANCE OF AJ2-IN-REC TO WS-RPT-AJ2-END-BAL.
+022000     MOVE BIL-END-BALANCE OF BIL-IN-REC TO WS-RPT-BIL-END-BAL.
+022100     MOVE WS-EXCEPTION-REASON        TO WS-RPT-REASON.
+022200     WRITE EXCPT-RPT-LINE FROM WS-RPT-DETAIL.
+022300     ADD 1 TO WS-EXCEPTION-CT.
+022400 3000-BALANCE-ACCOUNT-EXIT.
+022500     EXIT.
+022600 3200-WRITE-BIL-ONLY-EXCEPTION.
+022700     MOVE SPACES                     TO WS-RPT-DETAIL.
+022800     MOVE BIL-ACCT-NUM OF BIL-IN-REC  TO WS-RPT-ACCT-NUM.
+022900     MOVE ZERO                       TO WS-RPT-AJ2-AMT-DUE
+023000                                         WS-RPT-AJ2-END-BAL.
+023100     MOVE BIL-AMT-DUE OF BIL-IN-REC   TO WS-RPT-BIL-AMT-DUE.
+023200     MOVE BIL-END-BALANCE OF BIL-IN-REC TO WS-RPT-BIL-END-BAL.
+023300     MOVE WS-EXCEPTION-REASON        TO WS-RPT-REASON.
+023400     WRITE EXCPT-RPT-LINE FROM WS-RPT-DETAIL.
+023500     ADD 1 TO WS-EXCEPTION-CT.
+023600 3200-WRITE-BIL-ONLY-EXCEPTION-EXIT.
+023700     EXIT.
+023800 3300-WRITE-AJ2-ONLY-EXCEPTION.
+023900     MOVE SPACES                     TO WS-RPT-DETAIL.
+024000     MOVE AJ2-ACCT-NUM OF AJ2-IN-REC  TO WS-RPT-ACCT-NUM.
+024100     MOVE AJ2-AMT-DUE OF AJ2-IN-REC   TO WS-RPT-AJ2-AMT-DUE.
+024200     MOVE AJ2-END-BALANCE OF AJ2-IN-REC TO WS-RPT-AJ2-END-BAL.
+024300     MOVE ZERO                       TO WS-RPT-BIL-AMT-DUE
+024400                                         WS-RPT-BIL-END-BAL.
+024500     MOVE WS-EXCEPTION-REASON        TO WS-RPT-REASON.
+024600     WRITE EXCPT-RPT-LINE FROM WS-RPT-DETAIL.
+024700     ADD 1 TO WS-EXCEPTION-CT.
+024800 3300-WRITE-AJ2-ONLY-EXCEPTION-EXIT.
+024900     EXIT.
+025000 5000-READ-AJ2.
+025100     READ AJ2-IN INTO AJ2-IN-REC
+025200         AT END
+025300             SET WS-AJ2-EOF TO TRUE
+025400             GO TO 5000-READ-AJ2-EXIT
+025500     END-READ.
+025600     ADD 1 TO WS-AJ2-READ-CT.
+025650     MOVE AJ2-ACCT-NUM OF AJ2-IN-REC TO WS-AJ2-KEY-ACCT-NUM.
+025660     MOVE AJ2-STMT-ID  OF AJ2-IN-REC TO WS-AJ2-KEY-STMT-ID.
+025700 5000-READ-AJ2-EXIT.
+025800     EXIT.
+025900 5100-READ-BIL.
+026000     READ BIL-IN INTO BIL-IN-REC
+026100         AT END
+026200             SET WS-BIL-EOF TO TRUE
+026300             GO TO 5100-READ-BIL-EXIT
+026400     END-READ.
+026500     ADD 1 TO WS-BIL-READ-CT.
+026550     MOVE BIL-ACCT-NUM OF BIL-IN-REC TO WS-BIL-KEY-ACCT-NUM.
+026560     MOVE BIL-STMT-ID  OF BIL-IN-REC TO WS-BIL-KEY-STMT-ID.
+026600 5100-READ-BIL-EXIT.
+026700     EXIT.
+026800 8000-TERMINATE.
+026900     MOVE SPACES TO EXCPT-RPT-LINE.
+027000     WRITE EXCPT-RPT-LINE.
+027100     MOVE WS-AJ2-READ-CT  TO WS-RPT-AJ2-READ.
+027200     MOVE WS-CLEAN-CT     TO WS-RPT-CLEAN.
+027300     MOVE WS-EXCEPTION-CT TO WS-RPT-EXCEPTIONS.
+027400     WRITE EXCPT-RPT-LINE FROM WS-RPT-TOTALS.
+027500     CLOSE AJ2-IN BIL-IN AJ2-OUT EXCPT-RPT.
+027600 8000-TERMINATE-EXIT.
+027700     EXIT.
+027800 9999-EXIT.
+027900     IF WS-ABEND
+028000         MOVE 16 TO RETURN-CODE
+028100     ELSE
+028200         MOVE 0 TO RETURN-CODE
+028300     END-IF.
+028400     STOP RUN.
