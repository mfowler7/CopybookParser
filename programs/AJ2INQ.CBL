@@ -0,0 +1,118 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AJ2INQ.
+000300 AUTHOR.        D OKAFOR.
+000400 INSTALLATION.  CUSTOMER COMMUNICATIONS SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AJ2INQ - ONLINE INQUIRY TRANSACTION AGAINST THE AUX-JOURN-2
+000900*  INDEXED FILE, AJ2VSAM.
+001000*
+001100*  LETS A CSR KEY AN ACCOUNT NUMBER AND STATEMENT ID AND SEE,
+001200*  IN REAL TIME, WHAT HAPPENED TO THAT STATEMENT - DELIVERY
+001300*  CHANNEL FLAGS (GOOGLE/DOXO/EBILL), THE LAST HARD-COPY
+001400*  PREFERENCE CHANGE, AND THE PAYMENT/AUTOPAY STATUS - WITHOUT
+001500*  NEEDING A PROGRAMMER TO RUN A SCAN JOB AGAINST THE OLD FLAT
+001600*  AJ2OUT EXTRACT.
+001700*
+001800*  RUN FROM A 3270 SESSION UNDER THE TP MONITOR IN PRODUCTION;
+001900*  THE ACCEPT/DISPLAY PAIRS BELOW STAND IN FOR THE MAPSET I/O
+002000*  THAT THE TP MONITOR BRIDGES TO THE TERMINAL.
+002100*
+002200*  MODIFICATION HISTORY
+002300*  --------------------
+002400*  08/09/26  DRO  OSDC-3303  NEW PROGRAM - AJ2 ONLINE INQUIRY.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-Z15.
+002900 OBJECT-COMPUTER.   IBM-Z15.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT AJ2-VSAM      ASSIGN TO AJ2VSAM
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS AJ2V-KEY
+003600         FILE STATUS IS WS-AJ2V-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  AJ2-VSAM.
+004000     COPY AJ2VREC.
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-AJ2V-STATUS           PIC X(2)  VALUE '00'.
+004300 01  WS-CONTINUE-SW           PIC X(1)  VALUE 'Y'.
+004400     88 WS-CONTINUE-INQUIRY             VALUE 'Y'.
+004450 01  WS-FILE-OPEN-SW          PIC X(1)  VALUE 'N'.
+004460     88 WS-FILE-OPEN                    VALUE 'Y'.
+004500 01  WS-PROMPT-ACCT-NUM       PIC X(25) VALUE SPACES.
+004600 01  WS-PROMPT-STMT-ID        PIC X(8)  VALUE SPACES.
+004800 PROCEDURE DIVISION.
+004900 0000-MAINLINE.
+005000     PERFORM 1000-INITIALIZE
+005100         THRU 1000-INITIALIZE-EXIT.
+005200     PERFORM 2000-INQUIRY-CYCLE
+005300         THRU 2000-INQUIRY-CYCLE-EXIT
+005400         UNTIL NOT WS-CONTINUE-INQUIRY.
+005500     PERFORM 8000-TERMINATE
+005600         THRU 8000-TERMINATE-EXIT.
+005700     STOP RUN.
+005800 1000-INITIALIZE.
+005900     OPEN INPUT AJ2-VSAM.
+006000     IF WS-AJ2V-STATUS NOT = '00'
+006100         DISPLAY 'AJ2INQ - AJ2VSAM OPEN FAILED, STATUS '
+006200             WS-AJ2V-STATUS
+006300         MOVE 'N' TO WS-CONTINUE-SW
+006350     ELSE
+006360         SET WS-FILE-OPEN TO TRUE
+006400     END-IF.
+006500 1000-INITIALIZE-EXIT.
+006600     EXIT.
+006700 2000-INQUIRY-CYCLE.
+006800     DISPLAY 'AJ2INQ - ENTER ACCOUNT NUMBER (BLANK TO QUIT): '.
+006900     ACCEPT WS-PROMPT-ACCT-NUM.
+007000     IF WS-PROMPT-ACCT-NUM = SPACES
+007100         MOVE 'N' TO WS-CONTINUE-SW
+007200         GO TO 2000-INQUIRY-CYCLE-EXIT
+007300     END-IF.
+007400     DISPLAY 'AJ2INQ - ENTER STATEMENT ID: '.
+007500     ACCEPT WS-PROMPT-STMT-ID.
+007600     MOVE WS-PROMPT-ACCT-NUM TO AJ2V-KEY-ACCT-NUM.
+007700     MOVE WS-PROMPT-STMT-ID  TO AJ2V-KEY-STMT-ID.
+007800     READ AJ2-VSAM
+007900         INVALID KEY
+008000             DISPLAY 'AJ2INQ - NO STATEMENT ON FILE FOR '
+008100                 WS-PROMPT-ACCT-NUM '/' WS-PROMPT-STMT-ID
+008200             GO TO 2000-INQUIRY-CYCLE-EXIT
+008300     END-READ.
+008400     PERFORM 3000-DISPLAY-STATEMENT
+008500         THRU 3000-DISPLAY-STATEMENT-EXIT.
+008600 2000-INQUIRY-CYCLE-EXIT.
+008700     EXIT.
+008800 3000-DISPLAY-STATEMENT.
+008900     DISPLAY '---------------------------------------------'.
+009000     DISPLAY 'ACCOUNT NUMBER    : ' AJ2-ACCT-NUM.
+009100     DISPLAY 'STATEMENT ID      : ' AJ2-STMT-ID.
+009200     DISPLAY 'STATEMENT HOLD    : ' AJ2-STMT-HOLD.
+009300     DISPLAY 'GOOGLE FLAG       : ' AJ2-GOOGLE-FLAG.
+009400     DISPLAY 'DOXO FLAG         : ' AJ2-DOXO-FLAG.
+009500     DISPLAY 'EBILL INDICATOR   : ' AJ2-EBILL-INDICATOR.
+009600     DISPLAY 'HARD-COPY CHG DATE: ' AJ2-HCPY-CHNG-DATE.
+009700     DISPLAY 'HARD-COPY CHG TIME: ' AJ2-HCPY-CHNG-TIME.
+009800     IF AJ2-AUTO-PAY
+009900         DISPLAY 'PAYMENT METHOD    : AUTOPAY'
+010000     ELSE
+010100         DISPLAY 'PAYMENT METHOD    : MANUAL'
+010200     END-IF.
+010300     DISPLAY 'ORIG PYMT METHOD  : ' AJ2-ORIG-PYMT-METHOD.
+010400     DISPLAY 'ORIG PYMT STATUS  : ' AJ2-ORIG-PYMT-STATUS.
+010500     DISPLAY 'DEBIT DATE        : ' AJ2-DEBIT-DATE.
+010600     DISPLAY 'NCOA RETURN CODE  : ' AJ2-NCOA-RTN-CD.
+010700     DISPLAY '---------------------------------------------'.
+010800 3000-DISPLAY-STATEMENT-EXIT.
+010900     EXIT.
+011000 8000-TERMINATE.
+011100     IF WS-FILE-OPEN
+011200         CLOSE AJ2-VSAM
+011300     END-IF.
+011400 8000-TERMINATE-EXIT.
+011500     EXIT.
