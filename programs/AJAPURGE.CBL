@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AJAPURGE.
+000300 AUTHOR.        D OKAFOR.
+000400 INSTALLATION.  CUSTOMER COMMUNICATIONS SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  AJAPURGE - AUX-JOURN-2 ARCHIVE/PURGE PROCESSING
+000900*
+001000*  READS THE ACTIVE AUX-JOURN-2 EXTRACT (AJ2OUT) AND, FOR EVERY
+001100*  RECORD WHOSE AJ2-EXPIRATION-DATE HAS PASSED, WRITES IT TO THE
+001200*  ARCHIVE DATASET (AJ2ARCH) INSTEAD OF CARRYING IT FORWARD.
+001300*  EVERY OTHER RECORD IS WRITTEN UNCHANGED TO AJ2KEEP, WHICH
+001400*  BECOMES THE NEW ACTIVE EXTRACT FOR THE NEXT CYCLE (A LATER
+001500*  JOB STEP RENAMES AJ2KEEP OVER AJ2OUT - THIS PROGRAM ONLY
+001600*  PRODUCES THE SPLIT).  A RECORD WITH NO EXPIRATION DATE SET
+001700*  (SPACES OR ZEROS) NEVER EXPIRES AND IS ALWAYS KEPT.  EVERY
+001800*  RECORD ARCHIVED IS ALSO LISTED ON THE PURGE AUDIT REPORT
+001900*  (PRGRPT) - ACCOUNT, STATEMENT ID, EXPIRATION DATE, AND THE
+002000*  DATE IT WAS ARCHIVED.
+002100*
+002200*  MODIFICATION HISTORY
+002300*  --------------------
+002400*  08/09/26  DRO  OSDC-3309  NEW PROGRAM - ARCHIVE/PURGE
+002500*                            PROCESSING AGAINST AJ2-EXPIRATION-
+002600*                            DATE.
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-Z15.
+003100 OBJECT-COMPUTER.   IBM-Z15.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT AJ2-IN        ASSIGN TO AJ2OUT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-AJ2-IN-STATUS.
+003700     SELECT AJ2-KEEP      ASSIGN TO AJ2KEEP
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-AJ2-KEEP-STATUS.
+004000     SELECT AJ2-ARCH      ASSIGN TO AJ2ARCH
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS WS-AJ2-ARCH-STATUS.
+004300     SELECT PRG-RPT       ASSIGN TO PRGRPT
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-PRG-RPT-STATUS.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  AJ2-IN
+004900     RECORDING MODE IS F.
+005000 01  AJ2-IN-REC.
+005100     COPY AJ2REC.
+005200 FD  AJ2-KEEP
+005300     RECORDING MODE IS F.
+005400 01  AJ2-KEEP-REC.
+005500     COPY AJ2REC.
+005600 FD  AJ2-ARCH
+005700     RECORDING MODE IS F.
+005800 01  AJ2-ARCH-REC.
+005900     COPY AJ2REC.
+006000 FD  PRG-RPT.
+006100 01  PRG-RPT-LINE             PIC X(132).
+006200 WORKING-STORAGE SECTION.
+006300 01  WS-FILE-STATUSES.
+006400     05 WS-AJ2-IN-STATUS      PIC X(2)  VALUE '00'.
+006500     05 WS-AJ2-KEEP-STATUS    PIC X(2)  VALUE '00'.
+006600     05 WS-AJ2-ARCH-STATUS    PIC X(2)  VALUE '00'.
+006700     05 WS-PRG-RPT-STATUS     PIC X(2)  VALUE '00'.
+006800 01  WS-SWITCHES.
+006900     05 WS-AJ2-EOF-SW         PIC X(1)  VALUE 'N'.
+007000         88 WS-AJ2-EOF                  VALUE 'Y'.
+007100     05 WS-ABEND-SW           PIC X(1)  VALUE 'N'.
+007200         88 WS-ABEND                    VALUE 'Y'.
+007300 01  WS-COUNTERS              COMP.
+007400     05 WS-AJ2-READ-CT        PIC 9(9)  VALUE ZERO.
+007500     05 WS-KEPT-CT            PIC 9(9)  VALUE ZERO.
+007600     05 WS-ARCHIVED-CT        PIC 9(9)  VALUE ZERO.
+007700 01  WS-CURRENT-DATE-TIME.
+007800     05 WS-CURRENT-DATE       PIC 9(8).
+007900 01  WS-WORK-DATES.
+008000     05 WS-TODAY-DT           PIC X(8)  VALUE SPACES.
+008100     05 WS-EXPIRATION-DT      PIC X(8)  VALUE SPACES.
+008200 01  WS-RPT-HEADING1.
+008300     05 FILLER                PIC X(42) VALUE
+008400         'AJAPURGE - AUX-JOURN-2 PURGE AUDIT REPORT'.
+008500 01  WS-RPT-HEADING2.
+008600     05 FILLER                PIC X(27) VALUE 'ACCOUNT NUMBER'.
+008700     05 FILLER                PIC X(10) VALUE 'STMT ID'.
+008800     05 FILLER                PIC X(14) VALUE 'EXPIRATION DT'.
+008900     05 FILLER                PIC X(14) VALUE 'ARCHIVED ON'.
+009000 01  WS-RPT-DETAIL.
+009100     05 WS-RPT-ACCT-NUM       PIC X(25).
+009200     05 FILLER                PIC X(2)  VALUE SPACES.
+009300     05 WS-RPT-STMT-ID        PIC X(8).
+009400     05 FILLER                PIC X(4)  VALUE SPACES.
+009500     05 WS-RPT-EXPIRATION-DT  PIC X(8).
+009600     05 FILLER                PIC X(6)  VALUE SPACES.
+009700     05 WS-RPT-ARCHIVED-DT    PIC 9(8).
+009800 01  WS-RPT-TOTALS.
+009900     05 FILLER                PIC X(18) VALUE 'RECORDS READ AJ2:'.
+010000     05 WS-RPT-AJ2-READ       PIC ZZZ,ZZZ,ZZ9.
+010100     05 FILLER                PIC X(10) VALUE ' KEPT:'.
+010200     05 WS-RPT-KEPT           PIC ZZZ,ZZZ,ZZ9.
+010300     05 FILLER                PIC X(12) VALUE ' ARCHIVED:'.
+010400     05 WS-RPT-ARCHIVED       PIC ZZZ,ZZZ,ZZ9.
+010500 PROCEDURE DIVISION.
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE
+010800         THRU 1000-INITIALIZE-EXIT.
+010900     PERFORM 2000-PROCESS-RECORDS
+011000         THRU 2000-PROCESS-RECORDS-EXIT
+011100         UNTIL WS-AJ2-EOF OR WS-ABEND.
+011200     PERFORM 8000-TERMINATE
+011300         THRU 8000-TERMINATE-EXIT.
+011400     GO TO 9999-EXIT.
+011500 1000-INITIALIZE.
+011600     OPEN INPUT  AJ2-IN
+011700          OUTPUT AJ2-KEEP
+011800          OUTPUT AJ2-ARCH
+011900          OUTPUT PRG-RPT.
+012000     IF WS-AJ2-IN-STATUS NOT = '00'
+012100         DISPLAY 'AJAPURGE - AJ2OUT OPEN FAILED, STATUS '
+012200             WS-AJ2-IN-STATUS
+012300         SET WS-ABEND TO TRUE
+012400         GO TO 1000-INITIALIZE-EXIT
+012500     END-IF.
+012505     IF WS-AJ2-KEEP-STATUS NOT = '00'
+012508         DISPLAY 'AJAPURGE - AJ2KEEP OPEN FAILED, STATUS '
+012511             WS-AJ2-KEEP-STATUS
+012514         SET WS-ABEND TO TRUE
+012517         GO TO 1000-INITIALIZE-EXIT
+012520     END-IF.
+012523     IF WS-AJ2-ARCH-STATUS NOT = '00'
+012526         DISPLAY 'AJAPURGE - AJ2ARCH OPEN FAILED, STATUS '
+012529             WS-AJ2-ARCH-STATUS
+012532         SET WS-ABEND TO TRUE
+012535         GO TO 1000-INITIALIZE-EXIT
+012538     END-IF.
+012541     IF WS-PRG-RPT-STATUS NOT = '00'
+012544         DISPLAY 'AJAPURGE - PRGRPT OPEN FAILED, STATUS '
+012547             WS-PRG-RPT-STATUS
+012550         SET WS-ABEND TO TRUE
+012553         GO TO 1000-INITIALIZE-EXIT
+012556     END-IF.
+012600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+012700     MOVE WS-CURRENT-DATE TO WS-TODAY-DT.
+012800     WRITE PRG-RPT-LINE FROM WS-RPT-HEADING1.
+012900     MOVE SPACES TO PRG-RPT-LINE.
+013000     WRITE PRG-RPT-LINE FROM WS-RPT-HEADING2.
+013100     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+013200 1000-INITIALIZE-EXIT.
+013300     EXIT.
+013400 2000-PROCESS-RECORDS.
+013500     MOVE AJ2-EXPIRATION-DATE OF AJ2-IN-REC TO WS-EXPIRATION-DT.
+013600     IF WS-EXPIRATION-DT NOT = SPACES
+013700             AND WS-EXPIRATION-DT NOT = '00000000'
+013800             AND WS-EXPIRATION-DT NOT > WS-TODAY-DT
+013900         PERFORM 4000-ARCHIVE-RECORD
+014000             THRU 4000-ARCHIVE-RECORD-EXIT
+014100     ELSE
+014200         PERFORM 3000-KEEP-RECORD
+014300             THRU 3000-KEEP-RECORD-EXIT
+014400     END-IF.
+014500     PERFORM 5000-READ-AJ2 THRU 5000-READ-AJ2-EXIT.
+014600 2000-PROCESS-RECORDS-EXIT.
+014700     EXIT.
+015200 3000-KEEP-RECORD.
+015300     MOVE AJ2-IN-REC TO AJ2-KEEP-REC.
+015400     WRITE AJ2-KEEP-REC.
+015500     ADD 1 TO WS-KEPT-CT.
+015600 3000-KEEP-RECORD-EXIT.
+015700     EXIT.
+015800 4000-ARCHIVE-RECORD.
+015900     MOVE AJ2-IN-REC TO AJ2-ARCH-REC.
+016000     WRITE AJ2-ARCH-REC.
+016100     ADD 1 TO WS-ARCHIVED-CT.
+016200     MOVE SPACES TO PRG-RPT-LINE.
+016300     MOVE SPACES TO WS-RPT-DETAIL.
+016400     MOVE AJ2-ACCT-NUM OF AJ2-IN-REC TO WS-RPT-ACCT-NUM.
+016500     MOVE AJ2-STMT-ID OF AJ2-IN-REC  TO WS-RPT-STMT-ID.
+016600     MOVE WS-EXPIRATION-DT           TO WS-RPT-EXPIRATION-DT.
+016700     MOVE WS-CURRENT-DATE            TO WS-RPT-ARCHIVED-DT.
+016800     WRITE PRG-RPT-LINE FROM WS-RPT-DETAIL.
+016900 4000-ARCHIVE-RECORD-EXIT.
+017000     EXIT.
+017100 5000-READ-AJ2.
+017200     READ AJ2-IN INTO AJ2-IN-REC
+017300         AT END
+017400             SET WS-AJ2-EOF TO TRUE
+017500             GO TO 5000-READ-AJ2-EXIT
+017600     END-READ.
+017700     ADD 1 TO WS-AJ2-READ-CT.
+017800 5000-READ-AJ2-EXIT.
+017900     EXIT.
+018000 8000-TERMINATE.
+018100     MOVE SPACES TO PRG-RPT-LINE.
+018200     WRITE PRG-RPT-LINE.
+018300     MOVE WS-AJ2-READ-CT  TO WS-RPT-AJ2-READ.
+018400     MOVE WS-KEPT-CT      TO WS-RPT-KEPT.
+018500     MOVE WS-ARCHIVED-CT  TO WS-RPT-ARCHIVED.
+018600     WRITE PRG-RPT-LINE FROM WS-RPT-TOTALS.
+018700     CLOSE AJ2-IN AJ2-KEEP AJ2-ARCH PRG-RPT.
+018800     DISPLAY 'AJAPURGE - RECORDS READ     : ' WS-AJ2-READ-CT.
+018900     DISPLAY 'AJAPURGE - RECORDS KEPT     : ' WS-KEPT-CT.
+019000     DISPLAY 'AJAPURGE - RECORDS ARCHIVED  : ' WS-ARCHIVED-CT.
+019100 8000-TERMINATE-EXIT.
+019200     EXIT.
+019300 9999-EXIT.
+019400     IF WS-ABEND
+019500         MOVE 16 TO RETURN-CODE
+019600     ELSE
+019700         MOVE 0 TO RETURN-CODE
+019800     END-IF.
+019900     STOP RUN.
