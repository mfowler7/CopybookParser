@@ -0,0 +1,32 @@
+      ****************************************************************
+           COPY COPYRITE.
+      ****************************************************************
+      * AJ2VREC - indexed (VSAM KSDS) realization of the aux-journ-2
+      * record, for FD AJ2-VSAM.  AUXJOUR2/AJ2REC is a flat pipe-
+      * delimited layout with no single contiguous key field, so the
+      * record on the indexed file carries an explicit key area up
+      * front (AJ2V-KEY, ACCT-NUM + STMT-ID) ahead of the unchanged
+      * AJ2REC body, carried here as an opaque AJ2V-BODY so the key
+      * and the data can be moved as a unit.
+      *
+      * AJ2V-FLDS-REC implicitly redefines AJ2V-FILE-REC (multiple 01
+      * records under one FD always share storage) so callers that
+      * need a named field - AJ2-GOOGLE-FLAG, AJ2-PAY-FLAG, etc. -
+      * can get at it without unpacking AJ2V-BODY by hand.  The
+      * leading FILLER in AJ2V-FLDS-REC must stay sized to AJ2V-KEY
+      * (33 bytes) so the two views line up.
+      ****************************************************************
+Rel.Vr* Rel.Date  Request  Programmer   Notes
+      * -------- -------- ------------- -------------------------------
+19.00r* 08/09/26  OSDC-3303 Okafor      New copybook - AJ2 VSAM
+19.00r*                                 conversion / online inquiry.
+      ****************************************************************
+
+        01  AJ2V-FILE-REC.
+            05 AJ2V-KEY.
+                10 AJ2V-KEY-ACCT-NUM  PIC X(25)     VALUE SPACES.
+                10 AJ2V-KEY-STMT-ID   PIC X(8)      VALUE SPACES.
+            05 AJ2V-BODY              PIC X(1092)   VALUE SPACES.
+        01  AJ2V-FLDS-REC.
+            05 FILLER                PIC X(33).
+            COPY AJ2REC.
