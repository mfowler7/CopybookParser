@@ -0,0 +1,25 @@
+      ****************************************************************
+           COPY COPYRITE.
+      ****************************************************************
+      * APFEXC - autopay-failure exception record.  One row per
+      * statement where AJ2-AUTO-PAY is on but no debit has posted
+      * (AJ2-DEBIT-DATE still zero/blank) past the payment due date,
+      * for collections follow-up.
+      ****************************************************************
+Rel.Vr* Rel.Date  Request  Programmer   Notes
+      * -------- -------- ------------- -------------------------------
+19.00r* 08/09/26  OSDC-3308 Okafor      New copybook - autopay failure
+19.00r*                                 exception record.
+      ****************************************************************
+
+        05 APX-ACCT-NUM                  PIC X(25)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 APX-STMT-ID                   PIC X(8)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 APX-PMT-DUE-DT                PIC X(8)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 APX-AMT-DUE                   PIC -9(11)V99 VALUE ZEROS.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+      * Date format YYYYMMDD - the run date this exception was raised.
+        05 APX-DETECTED-DATE             PIC 9(08)     VALUE ZEROS.
+        05 FILLER                        PIC X(1)      VALUE '|'.
