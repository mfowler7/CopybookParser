@@ -0,0 +1,134 @@
+      ****************************************************************
+           COPY COPYRITE.
+      ****************************************************************
+      * AJ2REC - working-storage realization of the AUXJOUR2 master
+      * layout (copybooks/AUXJOUR2.CPY) with the 'XXX' generic prefix
+      * resolved to AJ2-.  Maintained in lock-step with AUXJOUR2 by
+      * the copy-library refresh job; do not hand-edit a field here
+      * without making the matching change to the AUXJOUR2 master.
+      ****************************************************************
+Rel.Vr* Rel.Date  Request  Programmer   Notes
+      * -------- -------- ------------- -------------------------------
+19.01r* 08/09/26  OSDC-3306 Okafor      Add Lang-Cd
+19.00r* 04/15/20  OSDC-3258 McCloskey   Add NCOA Rtn Cd
+      ****************************************************************
+
+        05 AJ2-ACCT-NUM                  PIC X(25)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-STMT-DATE.
+            10 AJ2-STMT-DT-YYYY          PIC X(4)      VALUE '0000'.
+            10 AJ2-STMT-DT-MM            PIC X(2)      VALUE '00'.
+            10 AJ2-STMT-DT-DD            PIC X(2)      VALUE '00'.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-PMT-DUE-DT.
+            10 AJ2-PMT-DUE-DT-YYYY       PIC X(4)      VALUE '0000'.
+            10 AJ2-PMT-DUE-DT-MM         PIC X(2)      VALUE '00'.
+            10 AJ2-PMT-DUE-DT-DD         PIC X(2)      VALUE '00'.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-BILL-OPEN-DATE.
+            10 AJ2-BILL-OPEN-YYYY        PIC X(4)      VALUE '0000'.
+            10 AJ2-BILL-OPEN-MM          PIC X(2)      VALUE '00'.
+            10 AJ2-BILL-OPEN-DD          PIC X(2)      VALUE '00'.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-BILL-CLOSE-DATE.
+            10 AJ2-BILL-CLOSE-YYYY       PIC X(4)      VALUE '0000'.
+            10 AJ2-BILL-CLOSE-MM         PIC X(2)      VALUE '00'.
+            10 AJ2-BILL-CLOSE-DD         PIC X(2)      VALUE '00'.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-AMT-DUE                   PIC -9(11)V99 VALUE ZEROS.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-GOOGLE-FLAG               PIC X(1)      VALUE SPACE.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-DOXO-FLAG                 PIC X(1)      VALUE SPACE.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+      * Date format YYYYMMDD
+        05 AJ2-HCPY-CHNG-DATE            PIC 9(08).
+      * Time format HHMMSSms
+        05 AJ2-HCPY-CHNG-TIME            PIC 9(08).
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-HCPY-TIME-OFFSET          PIC X(6)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-CUS-PRODUCT-CD            PIC X(1)      VALUE SPACE.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-CUS-CONSOLIDATOR-IND      PIC X(1)      VALUE SPACE.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-PAY-FLAG                  PIC X(1)      VALUE '0'.
+            88 AJ2-MAN-PAY                             VALUE '0'.
+            88 AJ2-AUTO-PAY                             VALUE '1'.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-END-BALANCE               PIC -9(11)V99.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-EXPIRATION-DATE           PIC X(8)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-GOOGLE-SENDER-ID          PIC X(15)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-CUSTOMER-ID               PIC X(13)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-EMAIL-ADDRESS             PIC X(65)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-LANG-IND                  PIC X(1)      VALUE SPACES.
+            88 AJ2-LANG-IND-ENGLISH                    VALUE 'E'.
+            88 AJ2-LANG-IND-SPANISH                    VALUE 'S'.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-EBILL-INDICATOR           PIC X(1)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-ORIG-PYMT-METHOD          PIC X(1)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-ORIG-PYMT-STATUS          PIC X(1)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-DEBIT-DATE.
+            10 AJ2-DEBIT-DATE-YYYY       PIC X(4)      VALUE '0000'.
+            10 AJ2-DEBIT-DATE-MM         PIC X(2)      VALUE '00'.
+            10 AJ2-DEBIT-DATE-DD         PIC X(2)      VALUE '00'.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-EXTERNAL-STATUS           PIC X(1)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-AH-HIERARCHY-ID           PIC X(8)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-AH-GROUP-ID               PIC X(8)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-STMT-ID                   PIC X(8)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-COMPOSITION-CITY-CD       PIC X(2)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-INS-LOB                   PIC X(4)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+      * NCOA-RTN-CD carved out of Useable-Filler1 - see 19.00r above.
+      * Values are the NCOA return/move codes from the address
+      * cleansing vendor ('00' no match, '01' moved-new addr found,
+      * '02' moved-no new addr, '03' foreign move, '04' match but
+      * insufficient, SP = not processed).
+        05 AJ2-NCOA-RTN-CD               PIC X(2)      VALUE SPACES.
+        05 AJ2-USEABLE-FILLER1           PIC X(97)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+      * LANG-CD carved out of Useable-Filler2 - see 19.01r above. Full
+      * language code lookup superseding LANG-IND, which only ever
+      * supported a single English/Spanish flag.  Values are the ISO
+      * 639-2 style codes the print composition engine already
+      * recognizes ('ENG' English, 'SPA' Spanish, 'FRE' French, 'CHI'
+      * Chinese, SPACES = not set - treat as English).
+        05 AJ2-LANG-CD                   PIC X(3)      VALUE SPACES.
+            88 AJ2-LANG-CD-ENGLISH                     VALUE 'ENG'.
+            88 AJ2-LANG-CD-SPANISH                     VALUE 'SPA'.
+            88 AJ2-LANG-CD-FRENCH                      VALUE 'FRE'.
+            88 AJ2-LANG-CD-CHINESE                     VALUE 'CHI'.
+        05 AJ2-USEABLE-FILLER2           PIC X(96)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-USEABLE-FILLER3           PIC X(99)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-USEABLE-FILLER4           PIC X(99)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-USEABLE-FILLER5           PIC X(99)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-USEABLE-FILLER6           PIC X(99)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-USEABLE-FILLER7           PIC X(99)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-USEABLE-FILLER8           PIC X(75)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-STMT-HOLD                 PIC X(1)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-BUS-RESI-IND              PIC X(1)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJ2-CERT-TRACK-NUM            PIC X(26)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
