@@ -0,0 +1,37 @@
+      ****************************************************************
+           COPY COPYRITE.
+      ****************************************************************
+      * AJHCAUD - paperless/hard-copy preference change audit journal
+      * record.  AJ2-HCPY-CHNG-DATE/TIME on the aux-journ-2 record only
+      * ever hold the MOST RECENT preference change - there is no
+      * history.  One row is written here every time AJHCDET detects
+      * an account's delivery preference (print, Google Digital
+      * Mailbox, Doxo, or ebill) has flipped since the last run, so
+      * billing disputes and compliance inquiries can be answered
+      * without the prior value having been overwritten.
+      ****************************************************************
+Rel.Vr* Rel.Date  Request  Programmer   Notes
+      * -------- -------- ------------- -------------------------------
+19.00r* 08/09/26  OSDC-3304 Okafor      New copybook - paperless pref
+19.00r*                                 change audit journal.
+      ****************************************************************
+
+        05 AJH-ACCT-NUM                  PIC X(25)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJH-STMT-ID                   PIC X(8)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+      * AJH-OLD-PREF-CD / AJH-NEW-PREF-CD - 'G' Google Digital Mailbox,
+      * 'D' Doxo, 'E' ebill, 'P' print/hard copy.
+        05 AJH-OLD-PREF-CD               PIC X(1)      VALUE SPACE.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJH-NEW-PREF-CD               PIC X(1)      VALUE SPACE.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJH-CHANGE-CHANNEL            PIC X(10)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+      * Date format YYYYMMDD, time format HHMMSSms - same formats as
+      * AJ2-HCPY-CHNG-DATE/TIME, which this event's timestamp is
+      * sourced from.
+        05 AJH-CHANGE-DATE               PIC 9(08)     VALUE ZEROS.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 AJH-CHANGE-TIME               PIC 9(08)     VALUE ZEROS.
+        05 FILLER                        PIC X(1)      VALUE '|'.
