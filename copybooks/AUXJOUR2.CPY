@@ -5,6 +5,7 @@
       ****************************************************************
 Rel.Vr* Rel.Date  Request  Programmer   Notes 
       * -------- -------- ------------- -------------------------------
+19.01r* 08/09/26  OSDC-3306 Okafor      Add Lang-Cd                   *
 19.00r* 04/15/20  OSDC-3258 McCloskey   Add NCOA Rtn Cd               *
 19.003* 04/15/20  OSDC-3260 McCloskey   Add Certified Tracking Number *
 19.002* 01/08/20  OUTFTR-483 Mark Ludlow New fields Insurance companies
@@ -78,6 +79,8 @@ Rel.Vr* Rel.Date  Request  Programmer   Notes
 19.001  05 'XXX'-EMAIL-ADDRESS           PIC X(65)     VALUE SPACES.
 19.001  05 FILLER                        PIC X(1)      VALUE '|'.
 19.001  05 'XXX'-LANG-IND                PIC X(1)      VALUE SPACES.
+19.001      88 'XXX'-LANG-IND-ENGLISH                  VALUE 'E'.
+19.001      88 'XXX'-LANG-IND-SPANISH                  VALUE 'S'.
 19.001  05 FILLER                        PIC X(1)      VALUE '|'.
 19.001  05 'XXX'-EBILL-INDICATOR         PIC X(1)      VALUE SPACES.
 19.001  05 FILLER                        PIC X(1)      VALUE '|'.
@@ -103,9 +106,26 @@ Rel.Vr* Rel.Date  Request  Programmer   Notes
 19.002  05 FILLER                        PIC X(1)      VALUE '|'.
 19.002  05 'XXX'-INS-LOB                 PIC X(4)      VALUE SPACES.
 19.002  05 FILLER                        PIC X(1)      VALUE '|'.
-19.001  05 'XXX'-USEABLE-FILLER1         PIC X(99)     VALUE SPACES.
+19.00r* NCOA-RTN-CD carved out of Useable-Filler1 - see Rel.Vr 19.00r
+19.00r* above.  Values are the NCOA return/move codes from the address
+19.00r* cleansing vendor (e.g. '00' no match, '01' moved - new addr
+19.00r* found, '02' moved - no new addr, '03' foreign move, '04' match
+19.00r* but insufficient, SP = not processed).
+19.00r  05 'XXX'-NCOA-RTN-CD            PIC X(2)      VALUE SPACES.
+19.001  05 'XXX'-USEABLE-FILLER1         PIC X(97)     VALUE SPACES.
 19.002  05 FILLER                        PIC X(1)      VALUE '|'.
-19.001  05 'XXX'-USEABLE-FILLER2         PIC X(99)     VALUE SPACES.
+19.01r* LANG-CD carved out of Useable-Filler2 - see Rel.Vr 19.01r
+19.01r* above.  Full language code lookup superseding LANG-IND, which
+19.01r* only ever supported a single English/Spanish flag.  Values
+19.01r* are the ISO 639-2 style codes the print composition engine
+19.01r* already recognizes ('ENG' English, 'SPA' Spanish, 'FRE'
+19.01r* French, 'CHI' Chinese, SPACES = not set - treat as English).
+19.01r  05 'XXX'-LANG-CD                 PIC X(3)      VALUE SPACES.
+19.01r      88 'XXX'-LANG-CD-ENGLISH                   VALUE 'ENG'.
+19.01r      88 'XXX'-LANG-CD-SPANISH                   VALUE 'SPA'.
+19.01r      88 'XXX'-LANG-CD-FRENCH                    VALUE 'FRE'.
+19.01r      88 'XXX'-LANG-CD-CHINESE                   VALUE 'CHI'.
+19.01r  05 'XXX'-USEABLE-FILLER2         PIC X(96)     VALUE SPACES.
 19.002  05 FILLER                        PIC X(1)      VALUE '|'.
 19.001  05 'XXX'-USEABLE-FILLER3         PIC X(99)     VALUE SPACES.
 19.002  05 FILLER                        PIC X(1)      VALUE '|'.
