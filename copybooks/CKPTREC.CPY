@@ -0,0 +1,25 @@
+      ****************************************************************
+           COPY COPYRITE.
+      ****************************************************************
+      * CKPTREC - checkpoint record for the aux-journ-2 build job
+      * (AJ2BLD).  One row is written every N accounts processed,
+      * keyed on the account/statement that was last written clean,
+      * so an abended run can be restarted mid-file instead of
+      * re-extracting from the top.
+      ****************************************************************
+Rel.Vr* Rel.Date  Request  Programmer   Notes
+      * -------- -------- ------------- -------------------------------
+19.00r* 08/09/26  OSDC-3302 Okafor      New copybook - AJ2BLD
+19.00r*                                 checkpoint/restart.
+      ****************************************************************
+
+        05 CKPT-ACCT-NUM                 PIC X(25)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 CKPT-STMT-ID                   PIC X(8)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 CKPT-REC-COUNT                 PIC 9(9)      VALUE ZERO.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 CKPT-RUN-DATE                  PIC 9(8)      VALUE ZERO.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 CKPT-RUN-TIME                  PIC 9(8)      VALUE ZERO.
+        05 FILLER                        PIC X(1)      VALUE '|'.
