@@ -0,0 +1,12 @@
+      ****************************************************************
+      *                                                              *
+      *  PROPRIETARY AND CONFIDENTIAL                                *
+      *  (C) COPYRIGHT CUSTOMER COMMUNICATIONS SYSTEMS GROUP.         *
+      *  ALL RIGHTS RESERVED.  UNPUBLISHED WORK.                      *
+      *                                                               *
+      *  THIS SOURCE IS THE PROPERTY OF THE CUSTOMER COMMUNICATIONS   *
+      *  SYSTEMS GROUP AND IS NOT TO BE REPRODUCED, DISTRIBUTED, OR   *
+      *  DISCLOSED OUTSIDE OF THE ORGANIZATION WITHOUT PRIOR WRITTEN  *
+      *  AUTHORIZATION.                                               *
+      *                                                               *
+      ****************************************************************
