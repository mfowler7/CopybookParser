@@ -0,0 +1,23 @@
+      ****************************************************************
+           COPY COPYRITE.
+      ****************************************************************
+      * BILEXTR - billing-system control-total extract record.  One
+      * row per account/statement, carrying the billing system's
+      * idea of amount due and ending balance so AJ2RECON can
+      * cross-foot it against the aux-journ-2 extract before a
+      * print/mail batch is released.
+      ****************************************************************
+Rel.Vr* Rel.Date  Request  Programmer   Notes
+      * -------- -------- ------------- -------------------------------
+19.00r* 08/09/26  OSDC-3301 Okafor      New copybook - pre-print
+19.00r*                                 balancing extract.
+      ****************************************************************
+
+        05 BIL-ACCT-NUM                  PIC X(25)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 BIL-STMT-ID                   PIC X(8)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 BIL-AMT-DUE                    PIC -9(11)V99 VALUE ZEROS.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 BIL-END-BALANCE                PIC -9(11)V99 VALUE ZEROS.
+        05 FILLER                        PIC X(1)      VALUE '|'.
