@@ -0,0 +1,22 @@
+      ****************************************************************
+           COPY COPYRITE.
+      ****************************************************************
+      * COMPRTE - composition routing record.  One row per statement,
+      * carrying the language code AJ2COMP selected and the
+      * composition template it maps to, for the print/mail
+      * composition engine to pick up downstream.
+      ****************************************************************
+Rel.Vr* Rel.Date  Request  Programmer   Notes
+      * -------- -------- ------------- -------------------------------
+19.00r* 08/09/26  OSDC-3306 Okafor      New copybook - composition
+19.00r*                                 language routing extract.
+      ****************************************************************
+
+        05 CMP-ACCT-NUM                  PIC X(25)     VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 CMP-STMT-ID                   PIC X(8)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 CMP-LANG-CD                   PIC X(3)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
+        05 CMP-TEMPLATE-CD               PIC X(9)      VALUE SPACES.
+        05 FILLER                        PIC X(1)      VALUE '|'.
